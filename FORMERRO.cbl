@@ -0,0 +1,33 @@
+      ******************************************************************
+      * Author: Charles Nunes
+      * Date: 09/08/2026
+      * Purpose: Formata uma mensagem em uma caixa de 3 linhas com
+      *          borda de asteriscos, para que CDCLIE, DESAFIOM1 e
+      *          DESAFIOM2 exibam erros com a mesma aparencia.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. FORMERRO.
+
+       DATA DIVISION.
+       LINKAGE SECTION.
+       01 FE-MENSAGEM                    PIC X(50).
+       01 FE-LINHA1                      PIC X(50).
+       01 FE-LINHA2                      PIC X(50).
+       01 FE-LINHA3                      PIC X(50).
+
+       PROCEDURE DIVISION USING FE-MENSAGEM FE-LINHA1 FE-LINHA2
+               FE-LINHA3.
+
+       0000-PRINCIPAL.
+           MOVE ALL '*' TO FE-LINHA1.
+           MOVE ALL '*' TO FE-LINHA3.
+           MOVE SPACES TO FE-LINHA2.
+           STRING '  ' DELIMITED BY SIZE
+                   FUNCTION TRIM(FE-MENSAGEM) DELIMITED BY SIZE
+               INTO FE-LINHA2
+           END-STRING.
+
+           GOBACK.
+
+       END PROGRAM FORMERRO.
