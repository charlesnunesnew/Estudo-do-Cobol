@@ -3,6 +3,10 @@
       * Date:
       * Purpose:
       * Tectonics: cobc
+      * Modification History:
+      *   09/08/2026 CAN - nomes com mais de 3 palavras nao sao mais
+      *                     truncados: o que sobra apos o 3o token e
+      *                     dobrado dentro de WS-ULTI-NOME.
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. PROGCOMM.
@@ -13,19 +17,23 @@
        01 WS-NOME.
           03 WS-PRIM-NOME                      PIC X(10) VALUE SPACES.
           03 WS-NOME-MEIO                      PIC X(10) VALUE SPACES.
-          03 WS-ULTI-NOME                      PIC X(10) VALUE SPACES.
+          03 WS-ULTI-NOME                      PIC X(20) VALUE SPACES.
        77 WS-MOSTRA                            PIC X(50) VALUE SPACES.
        01 WS-COUNT.
           03 WS-PONTEIRO                       PIC 9(02) VALUE ZEROS.
+       77 WS-RESTO-NOME                        PIC X(30) VALUE SPACES.
+       77 WS-LEN-NOME                          PIC 9(02) VALUE ZEROS.
        PROCEDURE DIVISION.
 
       *********************************FORMA 1 *************************
             INITIALIZE WS-NOME-COMPLETO
                        WS-NOME
                        WS-MOSTRA
+                       WS-RESTO-NOME
 
 
             MOVE 'MARIO CEZAR CASTRO'            TO WS-NOME-COMPLETO
+            MOVE 1                               TO WS-PONTEIRO
 
             UNSTRING
                WS-NOME-COMPLETO
@@ -33,8 +41,20 @@
                INTO    WS-PRIM-NOME
                        WS-NOME-MEIO
                        WS-ULTI-NOME
+               WITH POINTER WS-PONTEIRO
             END-UNSTRING.
 
+            MOVE FUNCTION LENGTH(FUNCTION TRIM(WS-NOME-COMPLETO))
+              TO WS-LEN-NOME.
+            IF WS-PONTEIRO <= WS-LEN-NOME
+                MOVE WS-NOME-COMPLETO (WS-PONTEIRO:) TO WS-RESTO-NOME
+                STRING FUNCTION TRIM(WS-ULTI-NOME) DELIMITED BY SIZE
+                       ' '                         DELIMITED BY SIZE
+                       FUNCTION TRIM(WS-RESTO-NOME) DELIMITED BY SIZE
+                       INTO WS-ULTI-NOME
+                END-STRING
+            END-IF.
+
             DISPLAY 'PRIMEIRO NOME: ' WS-PRIM-NOME
             DISPLAY 'NOME DO MEIO: ' WS-NOME-MEIO
             DISPLAY 'ULTIMO NOME: ' WS-ULTI-NOME
@@ -44,8 +64,9 @@
                        WS-NOME
                        WS-MOSTRA
                        WS-COUNT
+                       WS-RESTO-NOME
 
-            MOVE 'MARIO CEZAR CASTRO'            TO WS-NOME-COMPLETO
+            MOVE 'MARIO CEZAR CASTRO DE ANDRADE'  TO WS-NOME-COMPLETO
             MOVE 1                               TO WS-PONTEIRO
 
 
@@ -58,6 +79,17 @@
                WITH POINTER WS-PONTEIRO
             END-UNSTRING.
 
+            MOVE FUNCTION LENGTH(FUNCTION TRIM(WS-NOME-COMPLETO))
+              TO WS-LEN-NOME.
+            IF WS-PONTEIRO <= WS-LEN-NOME
+                MOVE WS-NOME-COMPLETO (WS-PONTEIRO:) TO WS-RESTO-NOME
+                STRING FUNCTION TRIM(WS-ULTI-NOME) DELIMITED BY SIZE
+                       ' '                         DELIMITED BY SIZE
+                       FUNCTION TRIM(WS-RESTO-NOME) DELIMITED BY SIZE
+                       INTO WS-ULTI-NOME
+                END-STRING
+            END-IF.
+
             DISPLAY 'PRIMEIRO NOME: ' WS-PRIM-NOME
             DISPLAY 'NOME DO MEIO: ' WS-NOME-MEIO
             DISPLAY 'ULTIMO NOME: ' WS-ULTI-NOME
