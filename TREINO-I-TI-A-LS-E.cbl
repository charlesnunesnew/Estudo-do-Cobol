@@ -3,6 +3,13 @@
       * Date:
       * Purpose:
       * Tectonics: cobc
+      * Modification History:
+      *   09/08/2026 CAN - WS-NOME trocado de FILLER/FILLLER soltos para
+      *                     um registro curto de verdade (primeiro nome,
+      *                     ultimo nome e sequencia), reaproveitavel por
+      *                     telas de exibicao compacta "Ultimo, Primeiro"
+      *                     como a de CDCLIE; INITIALISE corrigido para
+      *                     INITIALIZE.
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. YOUR-PROGRAM-NAME.
@@ -10,18 +17,25 @@
        FILE SECTION.
        WORKING-STORAGE SECTION.
        01 WS-NOME.
-           03 WS-PRIMEIRO-NOME        PIC X(5) VALUE 'SYDY'.
-           03 FILLER                  PIC X(10) VALUE 'ARAUJO'.         ACRESCENTADO PARA O INITIALISE
-           03 FILLLER                  PIC 9(03) VALUE 1.
-      *     03 WS-ULTIMO-NOME          PIC X(10) VALUE 'ARAUJO'.
+           03 WS-PRIMEIRO-NOME        PIC X(05) VALUE 'SYDY'.
+           03 WS-ULTIMO-NOME          PIC X(10) VALUE 'ARAUJO'.
+           03 WS-SEQUENCIA            PIC 9(03) VALUE 1.
+       01 WS-NOME-CURTO.
+           03 WS-NC-ULTIMO            PIC X(10).
+           03 FILLER                  PIC X(02) VALUE ', '.
+           03 WS-NC-PRIMEIRO          PIC X(05).
        PROCEDURE DIVISION.
 
             DISPLAY "SAIDA 1: "
             DISPLAY WS-NOME
 
+            MOVE WS-ULTIMO-NOME   TO WS-NC-ULTIMO
+            MOVE WS-PRIMEIRO-NOME TO WS-NC-PRIMEIRO
+            DISPLAY "NOME CURTO: " WS-NOME-CURTO
+
             DISPLAY "SAIDA 2: "
-            INITIALISE WS-NOME REPLACING ALPHANUMERIC BY SPACES                                          ACRESCENTADO PARA O INITIALISE
-                                         NUMERIC      BY ZEROS.
+            INITIALIZE WS-NOME REPLACING ALPHANUMERIC BY SPACES
+                                         NUMERIC      BY ZEROS
             DISPLAY WS-NOME
             .
             STOP RUN.
