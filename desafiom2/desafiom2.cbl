@@ -3,11 +3,56 @@
       * Date: 24/02/2024
       * Purpose: Calcular um Boletrim Escolar
       * Tectonics: cobc
+      * Modification History:
+      *   09/08/2026 CAN - boletim com varias materias por aluno, modo
+      *                     de lote, faixa de recuperacao, conceito por
+      *                     letra e gravacao do historico em BOLETIM.
+      *   09/08/2026 CAN - modo e periodo letivo informados via
+      *                     variaveis de ambiente BOLETIM_MODO e
+      *                     BOLETIM_TERMO dispensam a pergunta
+      *                     interativa, permitindo chamada em lote
+      *                     noturno.
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. DESAFIOM2.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARQ-NOTAS ASSIGN TO
+           "BOLETIM"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-FS-NOTAS.
+
+           SELECT ARQ-LOTE ASSIGN TO
+           "NOTASLOTE"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-FS-LOTE.
+
        DATA DIVISION.
        FILE SECTION.
+       FD ARQ-NOTAS.
+       01 REG-NOTA.
+           03 BN-TERMO                   PIC X(06).
+           03 BN-NOME                    PIC X(14).
+           03 BN-MATERIA                 PIC X(06).
+           03 BN-N1                      PIC 9(02).
+           03 BN-N2                      PIC 9(02).
+           03 BN-N3                      PIC 9(02).
+           03 BN-N4                      PIC 9(02).
+           03 BN-MEDIA                   PIC 9(02)V99.
+           03 BN-STATUS                  PIC X(11).
+           03 BN-LETRA                   PIC X(01).
+
+       FD ARQ-LOTE.
+       01 REG-LOTE.
+           03 LT-NOME                    PIC X(14).
+           03 LT-MATERIA                 PIC X(06).
+           03 LT-N1                      PIC 9(02).
+           03 LT-N2                      PIC 9(02).
+           03 LT-N3                      PIC 9(02).
+           03 LT-N4                      PIC 9(02).
+
        WORKING-STORAGE SECTION.
        77  WRK-MSGERRO                 PIC X(50).
 
@@ -18,84 +63,269 @@
        77  WRK-N3                      PIC 9(02) VALUE ZEROS.
        77  WRK-N4                      PIC 9(02) VALUE ZEROS.
        77  WRK-MEDIA                   PIC 9(02)V99 VALUE ZEROS.
+       77  WRK-STATUS                  PIC X(11) VALUE SPACES.
+       77  WRK-LETRA                   PIC X(01) VALUE SPACES.
+
+       77  WRK-PESO-N1                 PIC 9 VALUE 1.
+       77  WRK-PESO-N2                 PIC 9 VALUE 1.
+       77  WRK-PESO-N3                 PIC 9 VALUE 1.
+       77  WRK-PESO-N4                 PIC 9 VALUE 2.
+       77  WRK-SOMA-PESOS              PIC 9(02) VALUE ZEROS.
+       77  WRK-SOMA-PONDERADA          PIC 9(04)V99 VALUE ZEROS.
+
+       77  WRK-MEDIA-APROVACAO         PIC 9(02)V99 VALUE 7.
+       77  WRK-MEDIA-RECUPERACAO       PIC 9(02)V99 VALUE 4.
+
+       77  WRK-CORTE-A                 PIC 9(02)V99 VALUE 9.
+       77  WRK-CORTE-B                 PIC 9(02)V99 VALUE 7.
+       77  WRK-CORTE-C                 PIC 9(02)V99 VALUE 5.
+       77  WRK-CORTE-D                 PIC 9(02)V99 VALUE 4.
+
+       01  WRK-TAB-DISCIPLINAS.
+           03 WRK-DISC-MEDIA OCCURS 10 TIMES
+                                       PIC 9(02)V99.
+       77  WRK-QTD-DISC                PIC 9(02) VALUE ZEROS.
+       77  WRK-IX-DISC                 PIC 9(02) VALUE ZEROS.
+       77  WRK-SOMA-DISC               PIC 9(04)V99 VALUE ZEROS.
+       77  WRK-MEDIA-GERAL             PIC 9(02)V99 VALUE ZEROS.
+
+       77  WRK-TERMO                   PIC X(06) VALUE SPACES.
+       77  WRK-MODO                    PIC X(01).
+       77  WRK-MODO-AMBIENTE           PIC X(01) VALUE SPACE.
+       77  WRK-TERMO-AMBIENTE          PIC X(06) VALUE SPACES.
+       77  WS-FS-NOTAS                 PIC 99.
+       77  WS-FS-LOTE                  PIC 99.
+       77  WRK-EOF-LOTE                PIC X VALUE 'N'.
+        88 FIM-LOTE                    VALUE 'S'.
+
+       77  WRK-ERRO-MSG                PIC X(50).
+       77  WRK-ERRO-L1                 PIC X(50).
+       77  WRK-ERRO-L2                 PIC X(50).
+       77  WRK-ERRO-L3                 PIC X(50).
 
        77  WS-OPCAO                    PIC X(01).
        PROCEDURE DIVISION.
 
+       P000-MODO.
+           ACCEPT WRK-MODO-AMBIENTE FROM ENVIRONMENT "BOLETIM_MODO".
+           IF WRK-MODO-AMBIENTE = SPACE
+               DISPLAY 'MODO: <I> INTERATIVO   <L> LOTE (NOTASLOTE): '
+               ACCEPT WRK-MODO
+           ELSE
+               MOVE WRK-MODO-AMBIENTE TO WRK-MODO
+           END-IF.
+
+           ACCEPT WRK-TERMO-AMBIENTE FROM ENVIRONMENT "BOLETIM_TERMO".
+           IF WRK-TERMO-AMBIENTE = SPACES
+               DISPLAY 'PERIODO LETIVO (EX: 2026.1): '
+               ACCEPT WRK-TERMO
+           ELSE
+               MOVE WRK-TERMO-AMBIENTE TO WRK-TERMO
+           END-IF.
+
+           OPEN EXTEND ARQ-NOTAS
+             IF WS-FS-NOTAS = 35 THEN
+                 OPEN OUTPUT ARQ-NOTAS
+                 CLOSE ARQ-NOTAS
+                 OPEN EXTEND ARQ-NOTAS
+             END-IF.
+
+           IF WRK-MODO EQUAL 'L'
+               PERFORM P050-PROCESSA-LOTE
+               PERFORM P999-FIM
+           END-IF.
+
        P001-NOME SECTION.
            DISPLAY 'DIGITE O NOME DO ALUNO: '
            ACCEPT WRK-NOMEALUNO.
 
+           MOVE 0 TO WRK-QTD-DISC.
+           MOVE SPACES TO WRK-MATERIA.
+           PERFORM P002-MATERIA THRU P003-N4-EXIT
+               UNTIL WRK-MATERIA EQUAL 'FIM'.
+
+           PERFORM P004-BOLETIM-GERAL.
+
+           DISPLAY "<F> PARA FINALIZAR"
+           DISPLAY "<1> PARA NOVO ALUNO"
+           ACCEPT WS-OPCAO.
+
+               IF WS-OPCAO EQUAL "F" THEN
+                   PERFORM P999-FIM
+           ELSE
+               IF WS-OPCAO EQUAL 1 THEN
+                   PERFORM P001-NOME.
+
        P002-MATERIA.
-           DISPLAY 'DIGITE A MATERIA: '
+           DISPLAY 'DIGITE A MATERIA (OU "FIM" PARA ENCERRAR): '
            ACCEPT WRK-MATERIA.
 
+           IF WRK-MATERIA EQUAL 'FIM'
+               GO TO P003-N4-EXIT
+           END-IF.
+
        P003-N1.
-           DISPLAY 'DIGITE A PRIMEIRA NOTA: '
+           DISPLAY 'DIGITE A PRIMEIRA NOTA (0-10): '
            ACCEPT WRK-N1
-           IF WRK-N1 = 00
-              DISPLAY '************************************************'
-              DISPLAY '     NOTA 1 INVALIDA - TENTE NOVAMENTE          '
-              DISPLAY '************************************************'
+           IF WRK-N1 > 10
+              MOVE 'NOTA 1 INVALIDA - TENTE NOVAMENTE' TO WRK-ERRO-MSG
+              PERFORM P900-EXIBE-ERRO
               PERFORM P003-N1
            END-IF.
 
        P003-N2.
-           DISPLAY 'DIGITE A SEGUNDA NOTA: '
+           DISPLAY 'DIGITE A SEGUNDA NOTA (0-10): '
            ACCEPT WRK-N2
-           IF WRK-N2 = 00
-              DISPLAY '************************************************'
-              DISPLAY '     NOTA 2 INVALIDA - TENTE NOVAMENTE          '
-              DISPLAY '************************************************'
+           IF WRK-N2 > 10
+              MOVE 'NOTA 2 INVALIDA - TENTE NOVAMENTE' TO WRK-ERRO-MSG
+              PERFORM P900-EXIBE-ERRO
               PERFORM P003-N2
            END-IF.
 
        P003-N3.
-           DISPLAY 'DIGITE A TERCEIRA NOTA: '
+           DISPLAY 'DIGITE A TERCEIRA NOTA (0-10): '
            ACCEPT WRK-N3
-           IF WRK-N3 = 00
-              DISPLAY '************************************************'
-              DISPLAY '     NOTA 3 INVALIDA - TENTE NOVAMENTE          '
-              DISPLAY '************************************************'
+           IF WRK-N3 > 10
+              MOVE 'NOTA 3 INVALIDA - TENTE NOVAMENTE' TO WRK-ERRO-MSG
+              PERFORM P900-EXIBE-ERRO
               PERFORM P003-N3
              END-IF.
 
        P003-N4.
-           DISPLAY 'DIGITE A QUARTA NOTA: '
+           DISPLAY 'DIGITE A QUARTA NOTA (0-10): '
            ACCEPT WRK-N4
-           IF WRK-N4 = 00
-              DISPLAY '************************************************'
-              DISPLAY '     NOTA 4 INVALIDA - TENTE NOVAMENTE          '
-              DISPLAY '************************************************'
+           IF WRK-N4 > 10
+              MOVE 'NOTA 4 INVALIDA - TENTE NOVAMENTE' TO WRK-ERRO-MSG
+              PERFORM P900-EXIBE-ERRO
               PERFORM P003-N4
-             END-IF.
+           ELSE
+              PERFORM P010-GRAVA-RESULTADO
+           END-IF.
+
+       P003-N4-EXIT.
+           EXIT.
+
+       P900-EXIBE-ERRO.
+           CALL 'FORMERRO' USING WRK-ERRO-MSG WRK-ERRO-L1 WRK-ERRO-L2
+               WRK-ERRO-L3.
+           DISPLAY WRK-ERRO-L1.
+           DISPLAY WRK-ERRO-L2.
+           DISPLAY WRK-ERRO-L3.
+
+       P010-GRAVA-RESULTADO.
+           PERFORM P005-CALCULA-MEDIA.
+           PERFORM P006-CLASSIFICA.
+           PERFORM P007-GRAVA-NOTA.
+           PERFORM P008-ACUMULA-DISCIPLINA.
+           PERFORM P009-EXIBE-RESULTADO.
 
-           COMPUTE WRK-MEDIA = (WRK-N1 + WRK-N2 + WRK-N3 + WRK-N4)/4
+       P005-CALCULA-MEDIA.
+           COMPUTE WRK-SOMA-PESOS =
+               WRK-PESO-N1 + WRK-PESO-N2 + WRK-PESO-N3 + WRK-PESO-N4.
+           COMPUTE WRK-SOMA-PONDERADA =
+               (WRK-N1 * WRK-PESO-N1) + (WRK-N2 * WRK-PESO-N2)
+             + (WRK-N3 * WRK-PESO-N3) + (WRK-N4 * WRK-PESO-N4).
+           COMPUTE WRK-MEDIA ROUNDED =
+               WRK-SOMA-PONDERADA / WRK-SOMA-PESOS.
 
+       P006-CLASSIFICA.
+           EVALUATE TRUE
+               WHEN WRK-MEDIA >= WRK-MEDIA-APROVACAO
+                   MOVE 'Aprovado' TO WRK-STATUS
+               WHEN WRK-MEDIA >= WRK-MEDIA-RECUPERACAO
+                   MOVE 'Recuperacao' TO WRK-STATUS
+               WHEN OTHER
+                   MOVE 'Reprovado' TO WRK-STATUS
+           END-EVALUATE.
 
+           EVALUATE TRUE
+               WHEN WRK-MEDIA >= WRK-CORTE-A
+                   MOVE 'A' TO WRK-LETRA
+               WHEN WRK-MEDIA >= WRK-CORTE-B
+                   MOVE 'B' TO WRK-LETRA
+               WHEN WRK-MEDIA >= WRK-CORTE-C
+                   MOVE 'C' TO WRK-LETRA
+               WHEN WRK-MEDIA >= WRK-CORTE-D
+                   MOVE 'D' TO WRK-LETRA
+               WHEN OTHER
+                   MOVE 'F' TO WRK-LETRA
+           END-EVALUATE.
+
+       P007-GRAVA-NOTA.
+           MOVE WRK-TERMO     TO BN-TERMO.
+           MOVE WRK-NOMEALUNO TO BN-NOME.
+           MOVE WRK-MATERIA   TO BN-MATERIA.
+           MOVE WRK-N1        TO BN-N1.
+           MOVE WRK-N2        TO BN-N2.
+           MOVE WRK-N3        TO BN-N3.
+           MOVE WRK-N4        TO BN-N4.
+           MOVE WRK-MEDIA     TO BN-MEDIA.
+           MOVE WRK-STATUS    TO BN-STATUS.
+           MOVE WRK-LETRA     TO BN-LETRA.
+           WRITE REG-NOTA.
+
+       P008-ACUMULA-DISCIPLINA.
+           IF WRK-QTD-DISC < 10
+               ADD 1 TO WRK-QTD-DISC
+               MOVE WRK-MEDIA TO WRK-DISC-MEDIA (WRK-QTD-DISC)
+           END-IF.
+
+       P009-EXIBE-RESULTADO.
            DISPLAY '************ RESULTADO DO PROCESSAMENTO ***********'
            DISPLAY 'NOME DO ALUNO  : ' WRK-NOMEALUNO
            DISPLAY 'MATERIA        : ' WRK-MATERIA
            DISPLAY 'MEDIA          : ' WRK-MEDIA
-           IF WRK-MEDIA >= 7
-           DISPLAY 'STATUS         : Aprovado'
-           ELSE
-           DISPLAY 'STATUS         : Reprovado'
+           DISPLAY 'CONCEITO       : ' WRK-LETRA
+           DISPLAY 'STATUS         : ' WRK-STATUS
+           DISPLAY '***************************************************'.
+
+       P004-BOLETIM-GERAL.
+           IF WRK-QTD-DISC > 0
+               INITIALIZE WRK-SOMA-DISC
+               PERFORM P004A-SOMA-DISCIPLINA
+                   VARYING WRK-IX-DISC FROM 1 BY 1
+                   UNTIL WRK-IX-DISC > WRK-QTD-DISC
+               COMPUTE WRK-MEDIA-GERAL ROUNDED =
+                   WRK-SOMA-DISC / WRK-QTD-DISC
+               DISPLAY '-------- BOLETIM GERAL DO ALUNO --------'
+               DISPLAY 'DISCIPLINAS CURSADAS: ' WRK-QTD-DISC
+               DISPLAY 'MEDIA GERAL         : ' WRK-MEDIA-GERAL
+               DISPLAY '-----------------------------------------'
            END-IF.
-           DISPLAY '***************************************************'
 
-           DISPLAY "<F> PARA FINALIZAR"
-           DISPLAY "<1> PARA NOVO CADASTRO"
-           ACCEPT WS-OPCAO.
+       P004A-SOMA-DISCIPLINA.
+           ADD WRK-DISC-MEDIA (WRK-IX-DISC) TO WRK-SOMA-DISC.
 
-               IF WS-OPCAO EQUAL "F" THEN
-                   PERFORM FINALIZAR
+       P050-PROCESSA-LOTE.
+           OPEN INPUT ARQ-LOTE.
+           IF WS-FS-LOTE NOT = 0
+               DISPLAY 'ARQUIVO DE LOTE NAO ENCONTRADO: NOTASLOTE'
            ELSE
-               IF WS-OPCAO EQUAL 1 THEN
-                   PERFORM P001-NOME.
+               MOVE 'N' TO WRK-EOF-LOTE
+               PERFORM P051-LE-LOTE UNTIL FIM-LOTE
+               CLOSE ARQ-LOTE
+           END-IF.
+
+       P051-LE-LOTE.
+           READ ARQ-LOTE
+               AT END
+                   MOVE 'S' TO WRK-EOF-LOTE
+               NOT AT END
+                   MOVE LT-NOME    TO WRK-NOMEALUNO
+                   MOVE LT-MATERIA TO WRK-MATERIA
+                   MOVE LT-N1      TO WRK-N1
+                   MOVE LT-N2      TO WRK-N2
+                   MOVE LT-N3      TO WRK-N3
+                   MOVE LT-N4      TO WRK-N4
+                   PERFORM P005-CALCULA-MEDIA
+                   PERFORM P006-CLASSIFICA
+                   PERFORM P007-GRAVA-NOTA
+                   DISPLAY WRK-NOMEALUNO ' ' WRK-MATERIA ' '
+                       WRK-MEDIA ' ' WRK-STATUS
+           END-READ.
 
        P999-FIM.
-             FINALIZAR.
-            STOP RUN.
+           CLOSE ARQ-NOTAS.
+           GOBACK.
 
        END PROGRAM DESAFIOM2.
