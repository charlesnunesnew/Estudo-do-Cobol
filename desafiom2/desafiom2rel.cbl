@@ -0,0 +1,150 @@
+      ******************************************************************
+      * Author:Charles Nunes
+      * Date:09/08/2026
+      * Purpose:BOLETIM CONSOLIDADO - MEDIA GERAL POR ALUNO (BOLETIM)
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DESAFIOM2REL.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARQ-NOTAS ASSIGN TO
+           "BOLETIM"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-FS-NOTAS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD ARQ-NOTAS.
+       01 REG-NOTA.
+           03 BN-TERMO                   PIC X(06).
+           03 BN-NOME                    PIC X(14).
+           03 BN-MATERIA                 PIC X(06).
+           03 BN-N1                      PIC 9(02).
+           03 BN-N2                      PIC 9(02).
+           03 BN-N3                      PIC 9(02).
+           03 BN-N4                      PIC 9(02).
+           03 BN-MEDIA                   PIC 9(02)V99.
+           03 BN-STATUS                  PIC X(11).
+           03 BN-LETRA                   PIC X(01).
+
+       WORKING-STORAGE SECTION.
+       77 WS-FS-NOTAS                     PIC 99.
+       77 WS-EOF-NOTAS                    PIC X VALUE 'N'.
+        88 FIM-NOTAS                      VALUE 'S'.
+       77 WS-ACHOU                        PIC X VALUE 'N'.
+        88 ALUNO-ACHADO                   VALUE 'S'.
+       77 WS-TOT-REGISTROS                PIC 9(06) VALUE ZEROS.
+       77 WS-TOT-ALUNOS                   PIC 9(03) VALUE ZEROS.
+       77 WS-IX                           PIC 9(03) VALUE ZEROS.
+       77 WS-IX-ACHADO                    PIC 9(03) VALUE ZEROS.
+       77 WS-AL-STATUS                    PIC X(11) VALUE SPACES.
+
+       01 WS-TAB-ALUNOS.
+           03 WS-ALUNO OCCURS 200 TIMES.
+               05 WS-AL-NOME              PIC X(14).
+               05 WS-AL-QTD               PIC 9(03).
+               05 WS-AL-SOMA              PIC 9(06)V99.
+               05 WS-AL-MEDIA             PIC 9(02)V99.
+
+           COPY MASCARAS.
+
+       PROCEDURE DIVISION.
+
+       0001-PRINCIPAL SECTION.
+           PERFORM 1000-INICIAR.
+           PERFORM 2000-LE-NOTAS UNTIL FIM-NOTAS.
+           PERFORM 3000-CABECALHO.
+           PERFORM 4000-LISTA-ALUNOS
+               VARYING WS-IX FROM 1 BY 1 UNTIL WS-IX > WS-TOT-ALUNOS.
+           PERFORM 5000-RODAPE.
+           PERFORM 9999-FINALIZAR.
+           GOBACK.
+
+       1000-INICIAR.
+           OPEN INPUT ARQ-NOTAS.
+           IF WS-FS-NOTAS NOT = 0
+               DISPLAY 'ARQUIVO DE NOTAS NAO ENCONTRADO: BOLETIM'
+               PERFORM 9999-FINALIZAR
+               GOBACK
+           END-IF.
+
+       2000-LE-NOTAS.
+           READ ARQ-NOTAS
+               AT END
+                   MOVE 'S' TO WS-EOF-NOTAS
+               NOT AT END
+                   ADD 1 TO WS-TOT-REGISTROS
+                   PERFORM 2010-ACUMULA-ALUNO
+           END-READ.
+
+       2010-ACUMULA-ALUNO.
+           MOVE 'N' TO WS-ACHOU
+           MOVE 0 TO WS-IX-ACHADO
+           PERFORM 2020-PROCURA-ALUNO
+               VARYING WS-IX FROM 1 BY 1
+               UNTIL WS-IX > WS-TOT-ALUNOS OR ALUNO-ACHADO
+
+           IF NOT ALUNO-ACHADO
+               IF WS-TOT-ALUNOS < 200
+                   ADD 1 TO WS-TOT-ALUNOS
+                   MOVE WS-TOT-ALUNOS TO WS-IX-ACHADO
+                   MOVE BN-NOME TO WS-AL-NOME (WS-IX-ACHADO)
+                   MOVE 0 TO WS-AL-QTD (WS-IX-ACHADO)
+                   MOVE 0 TO WS-AL-SOMA (WS-IX-ACHADO)
+               ELSE
+                   DISPLAY 'TABELA DE ALUNOS CHEIA - IGNORANDO ALUNO: '
+                       BN-NOME
+               END-IF
+           END-IF.
+
+           IF WS-IX-ACHADO > 0
+               ADD 1 TO WS-AL-QTD (WS-IX-ACHADO)
+               ADD BN-MEDIA TO WS-AL-SOMA (WS-IX-ACHADO)
+           END-IF.
+
+       2020-PROCURA-ALUNO.
+           IF WS-AL-NOME (WS-IX) EQUAL BN-NOME
+               MOVE 'S' TO WS-ACHOU
+               MOVE WS-IX TO WS-IX-ACHADO
+           END-IF.
+
+       3000-CABECALHO.
+           DISPLAY '============================================='.
+           DISPLAY '   BOLETIM CONSOLIDADO - MEDIA POR ALUNO'.
+           DISPLAY '============================================='.
+           DISPLAY 'ALUNO          MEDIA  STATUS'.
+           DISPLAY '-----------------------------------------------'.
+
+       4000-LISTA-ALUNOS.
+           COMPUTE WS-AL-MEDIA (WS-IX) ROUNDED =
+               WS-AL-SOMA (WS-IX) / WS-AL-QTD (WS-IX)
+           PERFORM 4010-CLASSIFICA-ALUNO
+           MOVE WS-AL-MEDIA (WS-IX) TO WS-MSK-DEC
+           DISPLAY WS-AL-NOME (WS-IX) ' ' WS-MSK-DEC ' '
+               WS-AL-STATUS.
+
+       4010-CLASSIFICA-ALUNO.
+           EVALUATE TRUE
+               WHEN WS-AL-MEDIA (WS-IX) >= 7
+                   MOVE 'Aprovado' TO WS-AL-STATUS
+               WHEN WS-AL-MEDIA (WS-IX) >= 4
+                   MOVE 'Recuperacao' TO WS-AL-STATUS
+               WHEN OTHER
+                   MOVE 'Reprovado' TO WS-AL-STATUS
+           END-EVALUATE.
+
+       5000-RODAPE.
+           DISPLAY '-----------------------------------------------'.
+           MOVE WS-TOT-ALUNOS TO WS-MSK-QTD.
+           DISPLAY 'TOTAL DE ALUNOS      : ' WS-MSK-QTD.
+           MOVE WS-TOT-REGISTROS TO WS-MSK-QTD.
+           DISPLAY 'TOTAL DE LANCAMENTOS : ' WS-MSK-QTD.
+           DISPLAY '============================================='.
+
+       9999-FINALIZAR.
+           CLOSE ARQ-NOTAS.
+
+       END PROGRAM DESAFIOM2REL.
