@@ -3,18 +3,89 @@
       * Date: 24/02/2024
       * Purpose: Calculo
       * Tectonics: cobc
+      * Modification History:
+      *   09/08/2026 CAN - valores decimais, erro de um calculo nao
+      *                     interrompe os demais, mensagem propria para
+      *                     divisao por zero, modo lote e modo lista.
+      *   09/08/2026 CAN - modo informado via variavel de ambiente
+      *                     CALC_MODO dispensa a pergunta interativa,
+      *                     permitindo chamada em lote noturno.
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. DESAFIOM1.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARQ-LOTE ASSIGN TO
+           "CALCLOTE"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-FS-LOTE.
+
+           SELECT ARQ-REL ASSIGN TO
+           "CALCREL"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-FS-REL.
+
        DATA DIVISION.
        FILE SECTION.
+       FD ARQ-LOTE.
+       01 REG-LOTE.
+           03 LT-NUM1                    PIC 9(05)V99.
+           03 LT-NUM2                    PIC 9(05)V99.
+
+       FD ARQ-REL.
+       01 REG-REL.
+           03 RL-NUM1                    PIC 9(05)V99.
+           03 RL-NUM2                    PIC 9(05)V99.
+           03 RL-SOMA                    PIC 9(05)V99.
+           03 RL-SUB                     PIC 9(05)V99.
+           03 RL-MULT                    PIC 9(07)V99.
+           03 RL-DIV                     PIC 9(05)V99.
+           03 RL-OBS                     PIC X(22).
+
        WORKING-STORAGE SECTION.
-       77  WRK-NUM1                    PIC 99.
-       77  WRK-NUM2                    PIC 99.
-       77  WRK-RESULT                  PIC 99.
+       77  WRK-NUM1                    PIC 9(05)V99.
+       77  WRK-NUM2                    PIC 9(05)V99.
+       77  WRK-RESULT                  PIC 9(07)V99.
+       77  WRK-MODO                    PIC X(01).
+       77  WRK-MODO-AMBIENTE           PIC X(01) VALUE SPACE.
+
+       77  WS-FS-LOTE                  PIC 99.
+       77  WS-FS-REL                   PIC 99.
+       77  WRK-EOF-LOTE                PIC X VALUE 'N'.
+        88 FIM-LOTE                    VALUE 'S'.
+
+       77  WRK-QTD-LISTA               PIC 9(03) VALUE ZEROS.
+       77  WRK-IX-LISTA                PIC 9(03) VALUE ZEROS.
+       77  WRK-NUM-LISTA               PIC 9(05)V99 VALUE ZEROS.
+       77  WRK-SOMA-LISTA              PIC 9(08)V99 VALUE ZEROS.
+       77  WRK-MEDIA-LISTA             PIC 9(05)V99 VALUE ZEROS.
+
+       77  WRK-ERRO-MSG                PIC X(50).
+       77  WRK-ERRO-L1                 PIC X(50).
+       77  WRK-ERRO-L2                 PIC X(50).
+       77  WRK-ERRO-L3                 PIC X(50).
+
        PROCEDURE DIVISION.
        P100-INICIO.
-           PERFORM P200-CALCULO.
+           ACCEPT WRK-MODO-AMBIENTE FROM ENVIRONMENT "CALC_MODO"
+           IF WRK-MODO-AMBIENTE = SPACE
+               DISPLAY 'MODO: <I> INTERATIVO  <L> LOTE  <T> LISTA: '
+               ACCEPT WRK-MODO
+           ELSE
+               MOVE WRK-MODO-AMBIENTE TO WRK-MODO
+           END-IF
+
+           EVALUATE WRK-MODO
+               WHEN 'L'
+                   PERFORM P400-PROCESSA-LOTE
+               WHEN 'T'
+                   PERFORM P500-PROCESSA-LISTA
+               WHEN OTHER
+                   PERFORM P200-CALCULO
+           END-EVALUATE.
+
            PERFORM P999-FIM.
        P200-CALCULO.
 
@@ -24,41 +95,141 @@
            DISPLAY 'DIGITE O SEGUNDO NUMERO: '
            ACCEPT WRK-NUM2
 
+           PERFORM P210-SOMA.
+           PERFORM P220-SUBTRACAO.
+           PERFORM P230-MULTIPLICACAO.
+           PERFORM P240-DIVISAO.
+
       *================= SOMA ===================
+       P210-SOMA.
            COMPUTE WRK-RESULT = WRK-NUM1 + WRK-NUM2
-              ON SIZE ERROR PERFORM P300-ERRO
-           END-COMPUTE
-
-           DISPLAY 'A SOMA E: ' WRK-RESULT.
+              ON SIZE ERROR
+                 PERFORM P300-ERRO
+              NOT ON SIZE ERROR
+                 DISPLAY 'A SOMA E: ' WRK-RESULT
+           END-COMPUTE.
 
       *================= SUBTRACAO ===================
-
+       P220-SUBTRACAO.
            COMPUTE WRK-RESULT = WRK-NUM1 - WRK-NUM2
-              ON SIZE ERROR PERFORM P300-ERRO
-           END-COMPUTE
-
-           DISPLAY 'A SUBTRACAO E: ' WRK-RESULT.
+              ON SIZE ERROR
+                 PERFORM P300-ERRO
+              NOT ON SIZE ERROR
+                 DISPLAY 'A SUBTRACAO E: ' WRK-RESULT
+           END-COMPUTE.
 
       *================= MULTIPLICACAO ===================
-
+       P230-MULTIPLICACAO.
            COMPUTE WRK-RESULT = WRK-NUM1 * WRK-NUM2
-              ON SIZE ERROR PERFORM P300-ERRO
-           END-COMPUTE
-
-           DISPLAY 'A MULTIPLICACAO E: ' WRK-RESULT.
+              ON SIZE ERROR
+                 PERFORM P300-ERRO
+              NOT ON SIZE ERROR
+                 DISPLAY 'A MULTIPLICACAO E: ' WRK-RESULT
+           END-COMPUTE.
 
       *================= DIVISAO ===================
+       P240-DIVISAO.
+           IF WRK-NUM2 = 0
+               PERFORM P310-ERRO-DIVISAO
+           ELSE
+               COMPUTE WRK-RESULT = WRK-NUM1 / WRK-NUM2
+                  ON SIZE ERROR
+                     PERFORM P300-ERRO
+                  NOT ON SIZE ERROR
+                     DISPLAY 'A DIVISAO E: ' WRK-RESULT
+               END-COMPUTE
+           END-IF.
 
-           COMPUTE WRK-RESULT = WRK-NUM1 / WRK-NUM2
-              ON SIZE ERROR PERFORM P300-ERRO
-           END-COMPUTE
+       P300-ERRO.
+           MOVE 'ERRO NO CALCULO' TO WRK-ERRO-MSG.
+           PERFORM P900-EXIBE-ERRO.
 
-           DISPLAY 'A DIVISAO E: ' WRK-RESULT.
+       P310-ERRO-DIVISAO.
+           MOVE 'ERRO: DIVISAO POR ZERO' TO WRK-ERRO-MSG.
+           PERFORM P900-EXIBE-ERRO.
 
-       P300-ERRO.
-           DISPLAY 'ERRO NO CALCULO'
-           PERFORM P999-FIM.
+       P900-EXIBE-ERRO.
+           CALL 'FORMERRO' USING WRK-ERRO-MSG WRK-ERRO-L1 WRK-ERRO-L2
+               WRK-ERRO-L3.
+           DISPLAY WRK-ERRO-L1.
+           DISPLAY WRK-ERRO-L2.
+           DISPLAY WRK-ERRO-L3.
+
+       P400-PROCESSA-LOTE.
+           OPEN INPUT ARQ-LOTE.
+           IF WS-FS-LOTE NOT = 0
+               DISPLAY 'ARQUIVO DE LOTE NAO ENCONTRADO: CALCLOTE'
+           ELSE
+               OPEN OUTPUT ARQ-REL
+               MOVE 'N' TO WRK-EOF-LOTE
+               PERFORM P410-LE-LOTE UNTIL FIM-LOTE
+               CLOSE ARQ-LOTE
+               CLOSE ARQ-REL
+               DISPLAY 'RELATORIO GRAVADO EM CALCREL'
+           END-IF.
+
+       P410-LE-LOTE.
+           READ ARQ-LOTE
+               AT END
+                   MOVE 'S' TO WRK-EOF-LOTE
+               NOT AT END
+                   MOVE LT-NUM1 TO WRK-NUM1
+                   MOVE LT-NUM2 TO WRK-NUM2
+                   PERFORM P420-CALCULA-LOTE
+           END-READ.
+
+       P420-CALCULA-LOTE.
+           MOVE WRK-NUM1 TO RL-NUM1.
+           MOVE WRK-NUM2 TO RL-NUM2.
+           MOVE SPACES TO RL-OBS.
+           MOVE 0 TO RL-SOMA.
+           MOVE 0 TO RL-SUB.
+           MOVE 0 TO RL-MULT.
+           MOVE 0 TO RL-DIV.
+
+           COMPUTE RL-SOMA = WRK-NUM1 + WRK-NUM2
+               ON SIZE ERROR MOVE 'ERRO NA SOMA' TO RL-OBS
+           END-COMPUTE.
+
+           COMPUTE RL-SUB = WRK-NUM1 - WRK-NUM2
+               ON SIZE ERROR MOVE 'ERRO NA SUBTRACAO' TO RL-OBS
+           END-COMPUTE.
+
+           COMPUTE RL-MULT = WRK-NUM1 * WRK-NUM2
+               ON SIZE ERROR MOVE 'ERRO NA MULTIPLICACAO' TO RL-OBS
+           END-COMPUTE.
+
+           IF WRK-NUM2 = 0
+               MOVE 'DIVISAO POR ZERO' TO RL-OBS
+           ELSE
+               COMPUTE RL-DIV = WRK-NUM1 / WRK-NUM2
+                   ON SIZE ERROR MOVE 'ERRO NA DIVISAO' TO RL-OBS
+               END-COMPUTE
+           END-IF.
+
+           WRITE REG-REL.
+
+       P500-PROCESSA-LISTA.
+           DISPLAY 'QUANTOS NUMEROS DESEJA SOMAR: '
+           ACCEPT WRK-QTD-LISTA.
+
+           MOVE 0 TO WRK-SOMA-LISTA.
+           PERFORM P510-LE-NUMERO-LISTA
+               VARYING WRK-IX-LISTA FROM 1 BY 1
+               UNTIL WRK-IX-LISTA > WRK-QTD-LISTA.
+
+           IF WRK-QTD-LISTA > 0
+               COMPUTE WRK-MEDIA-LISTA ROUNDED =
+                   WRK-SOMA-LISTA / WRK-QTD-LISTA
+               DISPLAY 'TOTAL  : ' WRK-SOMA-LISTA
+               DISPLAY 'MEDIA  : ' WRK-MEDIA-LISTA
+           END-IF.
+
+       P510-LE-NUMERO-LISTA.
+           DISPLAY 'DIGITE O NUMERO ' WRK-IX-LISTA ': '
+           ACCEPT WRK-NUM-LISTA
+           ADD WRK-NUM-LISTA TO WRK-SOMA-LISTA.
 
        P999-FIM.
-            STOP RUN.
+            GOBACK.
        END PROGRAM DESAFIOM1.
