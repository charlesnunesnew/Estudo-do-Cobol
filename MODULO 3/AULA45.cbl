@@ -13,6 +13,35 @@
        77 WS-TM-2                              PIC 99.
        77 WS-TM-3                              PIC 99.
        COPY 'LAYOUT001.CPY'.
+
+       01 WS-TAB-CEP-DADOS.
+           05 FILLER PIC X(31) VALUE
+               '0100000005999999SAO PAULO      '.
+           05 FILLER PIC X(31) VALUE
+               '2000000023999999RIO DE JANEIRO '.
+           05 FILLER PIC X(31) VALUE
+               '3000000039999999BELO HORIZONTE '.
+           05 FILLER PIC X(31) VALUE
+               '4000000043999999SALVADOR       '.
+           05 FILLER PIC X(31) VALUE
+               '4400000044999999CRUZ DAS ALMAS '.
+           05 FILLER PIC X(31) VALUE
+               '7000000072799999BRASILIA       '.
+
+       01 WS-TAB-CEP REDEFINES WS-TAB-CEP-DADOS.
+           05 WS-CEP-FAIXA OCCURS 6 TIMES.
+               10 WS-CEP-INICIO                PIC 9(08).
+               10 WS-CEP-FIM                    PIC 9(08).
+               10 WS-CEP-MUNIC                   PIC X(15).
+
+       77 WS-TOT-CEP                           PIC 9(02) VALUE 6.
+       77 WS-IX-CEP                            PIC 9(02) VALUE ZEROS.
+       77 WS-CEP-VALIDO                        PIC X VALUE 'N'.
+        88 CEP-OK                              VALUE 'S'.
+       77 WS-MUNICIPIO-CEP                     PIC X(15) VALUE SPACES.
+
+       77 WS-IX-TEL                            PIC 9(01) VALUE ZEROS.
+       77 WS-TEL-DESCRICAO                     PIC X(14) VALUE SPACES.
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
 
@@ -24,9 +53,16 @@
             MOVE 'CRUZ DAS ALMAS'              TO WS-CIDADE
             MOVE 'BA'                          TO WS-UF
             MOVE '44380000'                    TO WS-CEP
+            PERFORM VALIDA-CEP
             MOVE 'BRASILEIRA'                  TO WS-NACIONALIDADE
             MOVE 'ENFERMEIRA'                  TO WS-PROFISSAO
 
+            MOVE 'C'                           TO WS-TEL-TIPO(1)
+            MOVE '557591008140'                TO WS-TEL-NUMERO(1)
+            MOVE 'F'                           TO WS-TEL-TIPO(2)
+            MOVE '557536221199'                TO WS-TEL-NUMERO(2)
+            MOVE 2                             TO WS-QTD-TELEFONES
+
             MOVE ZEROS                         TO WS-TM-1
 
             INSPECT FUNCTION REVERSE(WS-PRIMEIRO-NOME)
@@ -73,12 +109,54 @@
                                     '-'
                                     WS-CEP-2
                                      )
+
+            IF CEP-OK
+                DISPLAY '     CEP VALIDO - MUNICIPIO: ' WS-MUNICIPIO-CEP
+            ELSE
+                DISPLAY '     CEP INVALIDO OU FORA DA FAIXA CADASTRADA'
+            END-IF
+
             DISPLAY '4 - NACIONALIDADE: 'WS-NACIONALIDADE
             DISPLAY '5 - PROFISSAO....: 'WS-PROFISSAO
 
-
+            PERFORM EXIBE-TELEFONE
+                VARYING WS-IX-TEL FROM 1 BY 1
+                UNTIL WS-IX-TEL > WS-QTD-TELEFONES
 
 
 
             STOP RUN.
+
+       VALIDA-CEP.
+           MOVE 'N' TO WS-CEP-VALIDO
+           MOVE SPACES TO WS-MUNICIPIO-CEP
+           PERFORM VERIFICA-FAIXA-CEP
+               VARYING WS-IX-CEP FROM 1 BY 1
+               UNTIL WS-IX-CEP > WS-TOT-CEP OR CEP-OK.
+
+       VERIFICA-FAIXA-CEP.
+           IF WS-CEP-NUM >= WS-CEP-INICIO (WS-IX-CEP)
+              AND WS-CEP-NUM <= WS-CEP-FIM (WS-IX-CEP)
+               MOVE 'S' TO WS-CEP-VALIDO
+               MOVE WS-CEP-MUNIC (WS-IX-CEP) TO WS-MUNICIPIO-CEP
+           END-IF.
+
+       EXIBE-TELEFONE.
+           EVALUATE TRUE
+               WHEN TEL-CELULAR (WS-IX-TEL)
+                   MOVE 'CELULAR'   TO WS-TEL-DESCRICAO
+               WHEN TEL-FIXO (WS-IX-TEL)
+                   MOVE 'FIXO'      TO WS-TEL-DESCRICAO
+               WHEN TEL-TRABALHO (WS-IX-TEL)
+                   MOVE 'TRABALHO' TO WS-TEL-DESCRICAO
+               WHEN OTHER
+                   MOVE 'NAO INFORMADO' TO WS-TEL-DESCRICAO
+           END-EVALUATE
+
+           DISPLAY '6 - TELEFONE ' WS-IX-TEL ' (' WS-TEL-DESCRICAO
+               '): +' WS-TEL-PAIS (WS-IX-TEL) ' ('
+               WS-TEL-DDD (WS-IX-TEL) ') '
+               WS-TEL-PREFIXO (WS-IX-TEL) '-'
+               WS-TEL-SUFIXO (WS-IX-TEL).
+
        END PROGRAM YOUR-PROGRAM-NAME.
