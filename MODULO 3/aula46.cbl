@@ -3,6 +3,9 @@
       * Date: 26/02/2024
       * Purpose: Aula 46 Modulo 3
       * Tectonics: cobc
+      * Modification History:
+      *   09/08/2026 CAN - mascaras de edicao movidas para o copybook
+      *                     compartilhado MASCARAS.CPY.
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. YOUR-PROGRAM-NAME.
@@ -16,10 +19,7 @@
             03 WS-DEC                          PIC 9(09)V99 VALUE ZEROS.
             03 WS-VLR                          PIC S9(09)V99 VALUE ZERO.
 
-       01 WS-MSK-VARIAVEIS.
-           03 WS-MSK-INT                       PIC ZZZ,ZZ9.99.
-           03 WS-MSK-DEC                       PIC ZZZBZZ9B99.
-           03 WS-MSK-VLR                       PIC $$$,$$9.99.
+           COPY MASCARAS.
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
 
