@@ -3,30 +3,29 @@
       * Date:
       * Purpose:
       * Tectonics: cobc
+      * Modification History:
+      *   09/08/2026 CAN - USUARIOS-REG trocado pelo layout compartilhado
+      *                     REGUSER.CPY (o mesmo REG-USER do CDCLIE), em
+      *                     vez de um layout proprio e desconectado.
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. YOUR-PROGRAM-NAME.
        DATA DIVISION.
        FILE SECTION.
        WORKING-STORAGE SECTION.
-       01 USUARIOS-REG.
-            05 WS-IDUSUARIO           PIC 9(06).
-            05 WS-EMAIL               PIC X(100).
-            05 WS-NOME                PIC X(100).
-            05 WS-SENHA               PIC X(8).
-            05 WS-PHONE               PIC X(12).
+           COPY REGUSER.
        77 WS-TAMANHONOME              PIC 999 VALUE 0.
        77 WS-TEXTO                    PIC X(40) VALUE SPACES.
        77 WS-PONTEIRO                 PIC 9(02) VALUE ZEROS.
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
 
-           INITIALIZE WS-NOME
+           INITIALIZE FD-NM
                       WS-TEXTO
 
-           MOVE 'CHARLES NUNES' TO WS-NOME.
+           MOVE 'CHARLES NUNES' TO FD-NM.
 
-           INSPECT WS-NOME TALLYING WS-TAMANHONOME FOR ALL
+           INSPECT FD-NM TALLYING WS-TAMANHONOME FOR CHARACTERS
              BEFORE INITIAL " ".
 
            DISPLAY WS-TAMANHONOME.
