@@ -0,0 +1,113 @@
+      ******************************************************************
+      * Author:SIDINEY ARAÚJO
+      * Date:09/08/2026
+      * Purpose:EXPORTACAO DO CADUSER PARA ARQUIVO CSV
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CDEXPUSR.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CADUSER ASSIGN TO
+           WS-CADUSER-PATH
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS SEQUENTIAL
+           RECORD KEY IS FD-CD-USER
+           FILE STATUS IS WS-FS-CADUSER.
+
+           SELECT CADUSERCSV ASSIGN TO
+           "CADUSERCSV"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-FS-CADUSERCSV.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD CADUSER.
+           COPY REGUSER.
+
+       FD CADUSERCSV.
+       01 REG-CSV                         PIC X(300).
+
+       WORKING-STORAGE SECTION.
+       77 WS-CADUSER-PATH                PIC X(100) VALUE SPACES.
+       77 WS-FS-CADUSER                  PIC 99.
+        88 FS-CADUSER-OK                 VALUE 0.
+       77 WS-FS-CADUSERCSV               PIC 99.
+       77 WS-EOF-USER                    PIC X VALUE 'N'.
+        88 FIM-CADUSER                   VALUE 'S'.
+       77 WS-TOT-EXPORTADOS              PIC 9(06) VALUE ZEROS.
+
+
+       PROCEDURE DIVISION.
+
+       0001-PRINCIPAL SECTION.
+           PERFORM 1000-INICIAR.
+           PERFORM 2000-GRAVA-CABECALHO.
+           PERFORM 3000-EXPORTA-REGISTROS UNTIL FIM-CADUSER.
+           PERFORM 4000-RODAPE.
+           PERFORM 9999-FINALIZAR.
+           GOBACK.
+
+       1000-INICIAR.
+           ACCEPT WS-CADUSER-PATH FROM ENVIRONMENT "CADUSER_PATH"
+           IF WS-CADUSER-PATH = SPACES THEN
+               MOVE "C:\COBOL\DESAFIO" TO WS-CADUSER-PATH
+           END-IF.
+
+           OPEN INPUT CADUSER.
+           IF WS-FS-CADUSER = 35
+               DISPLAY 'CADUSER NAO ENCONTRADO - NADA A EXPORTAR'
+               MOVE 'S' TO WS-EOF-USER
+           ELSE
+               OPEN OUTPUT CADUSERCSV
+           END-IF.
+
+       2000-GRAVA-CABECALHO.
+           IF NOT FIM-CADUSER
+               MOVE 'CODIGO,NOME,EMAIL,TELEFONE' TO REG-CSV
+               WRITE REG-CSV
+           END-IF.
+
+       3000-EXPORTA-REGISTROS.
+           READ CADUSER NEXT RECORD
+               AT END
+                   MOVE 'S' TO WS-EOF-USER
+               NOT AT END
+                   PERFORM 3100-GRAVA-LINHA
+                   ADD 1 TO WS-TOT-EXPORTADOS
+           END-READ.
+
+       3100-GRAVA-LINHA.
+           MOVE SPACES TO REG-CSV.
+           STRING FD-CD-USER DELIMITED BY SIZE
+                  ',' DELIMITED BY SIZE
+                  FUNCTION TRIM (FD-NM) DELIMITED BY SIZE
+                  ',' DELIMITED BY SIZE
+                  FUNCTION TRIM (FD-EMAIL) DELIMITED BY SIZE
+                  ',+' DELIMITED BY SIZE
+                  FD-PHONE-PAIS DELIMITED BY SIZE
+                  ' (' DELIMITED BY SIZE
+                  FD-PHONE-DDD DELIMITED BY SIZE
+                  ') ' DELIMITED BY SIZE
+                  FD-PHONE-PREFIXO DELIMITED BY SIZE
+                  '-' DELIMITED BY SIZE
+                  FD-PHONE-SUFIXO DELIMITED BY SIZE
+               INTO REG-CSV
+           END-STRING.
+           WRITE REG-CSV.
+
+       4000-RODAPE.
+           DISPLAY '============================================='.
+           DISPLAY 'EXPORTACAO CADUSER -> CADUSERCSV CONCLUIDA'.
+           DISPLAY 'TOTAL DE REGISTROS EXPORTADOS: ' WS-TOT-EXPORTADOS.
+           DISPLAY '============================================='.
+
+       9999-FINALIZAR.
+           IF WS-FS-CADUSER NOT = 35
+               CLOSE CADUSER
+               CLOSE CADUSERCSV
+           END-IF.
+
+       END PROGRAM CDEXPUSR.
