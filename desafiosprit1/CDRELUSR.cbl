@@ -0,0 +1,83 @@
+      ******************************************************************
+      * Author:SIDINEY ARAÚJO
+      * Date:09/08/2026
+      * Purpose:RELATORIO DIRETORIO DE USUARIOS DO CADUSER
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CDRELUSR.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CADUSER ASSIGN TO
+           WS-CADUSER-PATH
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS SEQUENTIAL
+           RECORD KEY IS FD-CD-USER
+           FILE STATUS IS WS-FS-CADUSER.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD CADUSER.
+           COPY REGUSER.
+
+       WORKING-STORAGE SECTION.
+       77 WS-CADUSER-PATH                PIC X(100) VALUE SPACES.
+       77 WS-FS-CADUSER                  PIC 99.
+        88 FS-CADUSER-OK                 VALUE 0.
+       77 WS-EOF-USER                    PIC X VALUE 'N'.
+        88 FIM-CADUSER                   VALUE 'S'.
+       77 WS-TOT-REGISTROS                PIC 9(06) VALUE ZEROS.
+
+           COPY MASCARAS.
+
+       PROCEDURE DIVISION.
+
+       0001-PRINCIPAL SECTION.
+           PERFORM 1000-INICIAR.
+           PERFORM 2000-CABECALHO.
+           PERFORM 3000-LISTA-REGISTROS UNTIL FIM-CADUSER.
+           PERFORM 4000-RODAPE.
+           PERFORM 9999-FINALIZAR.
+           GOBACK.
+
+       1000-INICIAR.
+           ACCEPT WS-CADUSER-PATH FROM ENVIRONMENT "CADUSER_PATH"
+           IF WS-CADUSER-PATH = SPACES THEN
+               MOVE "C:\COBOL\DESAFIO" TO WS-CADUSER-PATH
+           END-IF.
+
+           OPEN INPUT CADUSER.
+
+       2000-CABECALHO.
+           DISPLAY '============================================='.
+           DISPLAY '   RELATORIO - DIRETORIO DE USUARIOS CADUSER'.
+           DISPLAY '============================================='.
+           DISPLAY 'CODIGO NOME'.
+           DISPLAY '       EMAIL'.
+           DISPLAY '       FONE'.
+           DISPLAY '-----------------------------------------------'.
+
+       3000-LISTA-REGISTROS.
+           READ CADUSER NEXT RECORD
+               AT END
+                   MOVE 'S' TO WS-EOF-USER
+               NOT AT END
+                   ADD 1 TO WS-TOT-REGISTROS
+                   DISPLAY FD-CD-USER ' ' FD-NM
+                   DISPLAY '       ' FD-EMAIL
+                   DISPLAY '       +' FD-PHONE-PAIS ' (' FD-PHONE-DDD
+                       ') ' FD-PHONE-PREFIXO '-' FD-PHONE-SUFIXO
+                   DISPLAY '-------------------------------------------'
+           END-READ.
+
+       4000-RODAPE.
+           MOVE WS-TOT-REGISTROS TO WS-MSK-QTD.
+           DISPLAY 'TOTAL DE USUARIOS CADASTRADOS: ' WS-MSK-QTD.
+           DISPLAY '============================================='.
+
+       9999-FINALIZAR.
+           CLOSE CADUSER.
+
+       END PROGRAM CDRELUSR.
