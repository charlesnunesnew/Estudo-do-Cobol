@@ -0,0 +1,139 @@
+      ******************************************************************
+      * Author:SIDINEY ARAÚJO
+      * Date:09/08/2026
+      * Purpose:ARQUIVAMENTO/EXPURGO DE REGISTROS ANTIGOS DO CADUSER
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CDARQUIVA.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CADUSER ASSIGN TO
+           WS-CADUSER-PATH
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS FD-CD-USER
+           FILE STATUS IS WS-FS-CADUSER.
+
+           SELECT CADHIST ASSIGN TO
+           "CADHIST"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-FS-CADHIST.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD CADUSER.
+           COPY REGUSER.
+
+       FD CADHIST.
+       01 REG-HIST                        PIC X(300).
+
+       WORKING-STORAGE SECTION.
+       77 WS-CADUSER-PATH                PIC X(100) VALUE SPACES.
+       77 WS-FS-CADUSER                  PIC 99.
+        88 FS-CADUSER-OK                 VALUE 0.
+       77 WS-FS-CADHIST                  PIC 99.
+       77 WS-EOF-USER                    PIC X VALUE 'N'.
+        88 FIM-CADUSER                   VALUE 'S'.
+       77 WS-ARQUIVOS-ABERTOS            PIC X VALUE 'N'.
+        88 ARQUIVOS-ABERTOS              VALUE 'S'.
+
+       77 WS-DIAS-RETENCAO               PIC 9(05) VALUE 365.
+       77 WS-DT-ATUAL                    PIC 9(08).
+       77 WS-DIAS-REGISTRO               PIC S9(08).
+
+       77 WS-TOT-LIDOS                   PIC 9(06) VALUE ZEROS.
+       77 WS-TOT-ARQUIVADOS              PIC 9(06) VALUE ZEROS.
+
+       01 WS-REG-HIST-SAIDA.
+           03 WH-CD-USER                 PIC 9(6).
+           03 FILLER                     PIC X(01) VALUE ';'.
+           03 WH-NM                      PIC X(100).
+           03 FILLER                     PIC X(01) VALUE ';'.
+           03 WH-EMAIL                   PIC X(100).
+           03 FILLER                     PIC X(01) VALUE ';'.
+           03 WH-DT-SENHA                PIC 9(8).
+
+       PROCEDURE DIVISION.
+
+       0001-PRINCIPAL SECTION.
+           PERFORM 1000-INICIAR.
+           PERFORM 2000-ARQUIVA-EXPURGA UNTIL FIM-CADUSER.
+           PERFORM 3000-RODAPE.
+           PERFORM 9999-FINALIZAR.
+           STOP RUN.
+
+       1000-INICIAR.
+           ACCEPT WS-CADUSER-PATH FROM ENVIRONMENT "CADUSER_PATH"
+           IF WS-CADUSER-PATH = SPACES THEN
+               MOVE "C:\COBOL\DESAFIO" TO WS-CADUSER-PATH
+           END-IF.
+
+           ACCEPT WS-DIAS-RETENCAO FROM ENVIRONMENT "CADUSER_RETENCAO"
+           IF WS-DIAS-RETENCAO = ZEROS THEN
+               MOVE 365 TO WS-DIAS-RETENCAO
+           END-IF.
+
+           ACCEPT WS-DT-ATUAL FROM DATE YYYYMMDD.
+
+           OPEN I-O CADUSER.
+           IF WS-FS-CADUSER = 35
+               DISPLAY 'CADUSER NAO ENCONTRADO - NADA A ARQUIVAR'
+               MOVE 'S' TO WS-EOF-USER
+           ELSE
+               OPEN EXTEND CADHIST
+               IF WS-FS-CADHIST = 35
+                   OPEN OUTPUT CADHIST
+                   CLOSE CADHIST
+                   OPEN EXTEND CADHIST
+               END-IF
+               MOVE 'S' TO WS-ARQUIVOS-ABERTOS
+           END-IF.
+
+       2000-ARQUIVA-EXPURGA.
+           READ CADUSER NEXT RECORD
+               AT END
+                   MOVE 'S' TO WS-EOF-USER
+               NOT AT END
+                   ADD 1 TO WS-TOT-LIDOS
+                   PERFORM 2100-AVALIA-IDADE
+           END-READ.
+
+       2100-AVALIA-IDADE.
+           IF FD-DT-SENHA = ZEROS
+               CONTINUE
+           ELSE
+               COMPUTE WS-DIAS-REGISTRO =
+                   FUNCTION INTEGER-OF-DATE (WS-DT-ATUAL)
+                   - FUNCTION INTEGER-OF-DATE (FD-DT-SENHA)
+               IF WS-DIAS-REGISTRO > WS-DIAS-RETENCAO
+                   PERFORM 2200-GRAVA-HISTORICO
+                   DELETE CADUSER RECORD
+                   ADD 1 TO WS-TOT-ARQUIVADOS
+               END-IF
+           END-IF.
+
+       2200-GRAVA-HISTORICO.
+           MOVE FD-CD-USER  TO WH-CD-USER.
+           MOVE FD-NM       TO WH-NM.
+           MOVE FD-EMAIL    TO WH-EMAIL.
+           MOVE FD-DT-SENHA TO WH-DT-SENHA.
+           MOVE WS-REG-HIST-SAIDA TO REG-HIST.
+           WRITE REG-HIST.
+
+       3000-RODAPE.
+           DISPLAY '============================================='.
+           DISPLAY 'ARQUIVAMENTO CADUSER CONCLUIDO'.
+           DISPLAY 'REGISTROS LIDOS....: ' WS-TOT-LIDOS.
+           DISPLAY 'REGISTROS ARQUIVADOS: ' WS-TOT-ARQUIVADOS.
+           DISPLAY '============================================='.
+
+       9999-FINALIZAR.
+           IF ARQUIVOS-ABERTOS
+               CLOSE CADUSER
+               CLOSE CADHIST
+           END-IF.
+
+       END PROGRAM CDARQUIVA.
