@@ -3,6 +3,9 @@
       * Date:12/02/2024
       * Purpose:CRIAR CADASTRO USUÁRIO
       * Tectonics: cobc
+      * Modification History:
+      *   09/08/2026 CAN - menu com opcao de consulta (somente leitura)
+      *                     antes de cair direto no cadastro.
       ******************************************************************
            IDENTIFICATION DIVISION.
        PROGRAM-ID. CDCLIE.
@@ -15,31 +18,135 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT CADUSER ASSIGN TO
-           "C:\COBOL\DESAFIO"
+           WS-CADUSER-PATH
            ORGANIZATION IS INDEXED
            ACCESS MODE IS DYNAMIC
            RECORD KEY IS FD-CD-USER
            FILE STATUS IS WS-FS-CADUSER.
 
+           SELECT CADCTRL ASSIGN TO
+           "CADCTRL"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS CT-CHAVE
+           FILE STATUS IS WS-FS-CADCTRL.
+
+           SELECT CADDOM ASSIGN TO
+           "CADDOM"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS SEQUENTIAL
+           RECORD KEY IS DM-DOMINIO
+           FILE STATUS IS WS-FS-CADDOM.
+
+           SELECT CADAUD ASSIGN TO
+           "CADAUD"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-FS-CADAUD.
+
+           SELECT CADREJ ASSIGN TO
+           "CADREJ"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-FS-CADREJ.
+
        DATA DIVISION.
        FILE SECTION.
        FD CADUSER.
-       01 REG-USER.
-           03 FD-CD-USER                 PIC 9(6).
-           03 FD-NM                      PIC X(100).
-           03 FD-EMAIL                   PIC X(100).
-           03 FD-PHONE                   PIC 9(12).
-           03 FD-PASSWORD                PIC X(8).
+           COPY REGUSER.
+
+       FD CADCTRL.
+       01 REG-CTRL.
+           03 CT-CHAVE                   PIC 9(1).
+           03 CT-ULT-SEQUENCIA           PIC 9(6).
+           03 CT-ULT-GRAVADO             PIC 9(6).
+
+       FD CADDOM.
+       01 REG-DOMINIO.
+           03 DM-DOMINIO                 PIC X(30).
+
+       FD CADAUD.
+       01 REG-AUDITORIA.
+           03 AU-DATA                    PIC X(8).
+           03 AU-HORA                    PIC X(6).
+           03 AU-CD-USER                 PIC 9(6).
+           03 AU-ACAO                    PIC X(1).
+           03 AU-NM                      PIC X(100).
+           03 AU-EMAIL                   PIC X(100).
+
+       FD CADREJ.
+       01 REG-REJEICAO.
+           03 RJ-DATA                    PIC X(8).
+           03 RJ-HORA                    PIC X(6).
+           03 RJ-CD-USER                 PIC 9(6).
+           03 RJ-NM                      PIC X(100).
+           03 RJ-EMAIL                   PIC X(100).
+           03 RJ-PHONE.
+               05 RJ-PHONE-PAIS          PIC 9(02).
+               05 RJ-PHONE-DDD           PIC 9(02).
+               05 RJ-PHONE-PREFIXO       PIC 9(04).
+               05 RJ-PHONE-SUFIXO        PIC 9(04).
+           03 RJ-MOTIVO                  PIC X(50).
 
        WORKING-STORAGE SECTION.
+       77 WS-CADUSER-PATH                PIC X(100) VALUE SPACES.
        77 WS-FS-CADUSER                  PIC 99.
         88 FS-CADUSER-OK                 VALUE 0.
+        88 FS-CADUSER-NAO-ENCONTRADO     VALUE 35.
+        88 FS-CADUSER-CHAVE-DUPLICADA    VALUE 22.
+        88 FS-CADUSER-REG-NAO-ACHADO     VALUE 23.
+        88 FS-CADUSER-ERRO-IO            VALUE 30 THRU 99.
+       77 WS-FS-CADUSER-SALVO             PIC 99.
+       77 WS-FS-CADCTRL                  PIC 99.
+       77 WS-FS-CADDOM                   PIC 99.
+       77 WS-FS-CADAUD                   PIC 99.
+       77 WS-FS-CADREJ                   PIC 99.
+       01 WS-AUDITORIA.
+           03 WS-AUD-ACAO                PIC X(1).
+            88 AUD-INCLUSAO               VALUE 'N'.
+            88 AUD-ALTERACAO              VALUE 'A'.
+            88 AUD-EXCLUSAO               VALUE 'D'.
+       77 WS-DT-ATUAL                    PIC 9(8).
+       77 WS-DIAS-SENHA                  PIC 9(9) COMP.
+       77 WS-LIMITE-SENHA                PIC 9(3) VALUE 90.
+       77 WS-SENHA-CONFIRMA              PIC X(8).
+       77 WS-LIMITE-TENTATIVAS           PIC 9(02) VALUE 3.
+       77 WS-ACESSO-LIBERADO             PIC X VALUE 'N'.
+       77 WS-SENHA-ENTRADA               PIC X(8).
+       77 WS-SENHA-OFUSCADA              PIC X(8).
+       77 WS-IX-OFUSCA                   PIC 9(02).
+       77 WS-COD-CARACTER                PIC 9(03).
+       77 WS-DESLOC-SENHA                PIC 9(03) VALUE 17.
+       77 WS-EOF-DOM                     PIC X VALUE 'N'.
+        88 FIM-DOM                       VALUE 'S'.
+       01 WS-TAB-DOMINIOS.
+           03 WS-QTD-DOMINIOS             PIC 9(03) VALUE ZEROS.
+           03 WS-DOMINIO OCCURS 50 TIMES  PIC X(30).
+       77 WS-IX-DOM                      PIC 9(03) VALUE ZEROS.
+       77 WS-DOM-ENCONTRADO              PIC X VALUE 'N'.
+       77 WS-EMAIL-DUPLICADO             PIC X VALUE 'N'.
+       77 WS-PHONE-DUPLICADO             PIC X VALUE 'N'.
+       77 WS-EOF-SCAN                    PIC X VALUE 'N'.
+        88 FIM-SCAN                      VALUE 'S'.
        77 WS-OPCAO                       PIC X.
+       77 WS-OPCAO-MENU                  PIC X.
+       77 WS-CONFIRMA                    PIC X.
+
+       77 WS-LISTA-QTD-PAG               PIC 9(02) VALUE 10.
+       77 WS-LISTA-CONT                  PIC 9(02).
+       77 WS-LISTA-PAGINA                PIC 9(04) VALUE 1.
+       77 WS-LISTA-OPCAO                 PIC X(01).
+       77 WS-LISTA-FIM-ARQ               PIC X VALUE 'N'.
+        88 FIM-LISTA-ARQ                 VALUE 'S'.
+       01 WS-TAB-PAG-INICIO.
+           03 WS-PAG-INICIO-COD OCCURS 50 TIMES PIC 9(06).
        01 CAD-USER.
            03 WS-CD-USER                 PIC 9(6).
            03 WS-NM                      PIC X(100).
            03 WS-EMAIL                   PIC X(100).
-           03 WS-PHONE                   PIC 9(12).
+           03 WS-PHONE.
+               05 WS-PHONE-PAIS           PIC 9(02) VALUE 55.
+               05 WS-PHONE-DDD            PIC 9(02).
+               05 WS-PHONE-PREFIXO        PIC 9(04).
+               05 WS-PHONE-SUFIXO         PIC 9(04).
            03 WS-PASSWORD                PIC X(8).
        77  PSC-VAZIASNOME                PIC 9(009) VALUE ZEROS.
        77  PSC-VAZIASEMAIL               PIC 9(009) VALUE ZEROS.
@@ -54,17 +161,39 @@
            03 WS-PRIM-NOME               PIC X(20).
            03 WS-SEGU-NOME               PIC X(20).
            03 WS-TERC-NOME               PIC X(20).
+       01 WS-NOME-CURTO.
+           03 WS-NC-ULTIMO               PIC X(20).
+           03 FILLER                     PIC X(02) VALUE ', '.
+           03 WS-NC-PRIMEIRO             PIC X(20).
        01 WS-EMAILCOMPLETO.
            03 WS-PRE-EMAIL               PIC X(30).
            03 WS-SUF-EMAIL               PIC X(30).
        01 WS-COUNT.
            03 WS-PONTEIRO                PIC 9(02) VALUE ZEROS.
            03 WS-TOT-CAMPOS              PIC 9(02) VALUE ZEROS.
-           03 FL-EMAIL1                  PIC 9(02) VALUE ZEROS.
-           03 FL-EMAIL2                  PIC 9(02) VALUE ZEROS.
            03 WS-TOTARROUBA              PIC 9(02) VALUE ZEROS.
+       01 WS-CONTA-VOGAIS.
+           03 WS-CONTADOR-A              PIC 9(02) VALUE ZEROS.
+           03 WS-CONTADOR-E              PIC 9(02) VALUE ZEROS.
+           03 WS-CONTADOR-I              PIC 9(02) VALUE ZEROS.
+           03 WS-CONTADOR-O              PIC 9(02) VALUE ZEROS.
+           03 WS-CONTADOR-U              PIC 9(02) VALUE ZEROS.
+       77 WS-TOTAL-VOGAIS-SENHA          PIC 9(02) VALUE ZEROS.
+       77 WS-TOTAL-LETRAS-SENHA          PIC 9(02) VALUE ZEROS.
+       77 WS-IX-SENHA                    PIC 9(02) VALUE ZEROS.
+       77 WS-CHAR-SENHA                  PIC X(01).
+       77 WS-SENHA-TOT-MAIUSC            PIC 9(02) VALUE ZEROS.
+       77 WS-SENHA-TOT-MINUSC            PIC 9(02) VALUE ZEROS.
+       77 WS-SENHA-TOT-NUMERO            PIC 9(02) VALUE ZEROS.
+       77 WS-SENHA-TOT-ESPECIAL          PIC 9(02) VALUE ZEROS.
+       77 WS-SENHA-COMPLEXA-OK           PIC X(01) VALUE 'N'.
+        88 SENHA-COMPLEXA-OK             VALUE 'S'.
+       77 WS-SENHA-TAMANHO               PIC 9(02) VALUE ZEROS.
        77 WRK-MSGERRO                    PIC X(50).
        77 WRK-TECLA                      PIC X(1).
+       77 WRK-ERRO-L1                    PIC X(50).
+       77 WRK-ERRO-L2                    PIC X(50).
+       77 WRK-ERRO-L3                    PIC X(50).
 
        SCREEN SECTION.
        01 TELA.
@@ -77,23 +206,83 @@
                               FROM 'SISTEMA DE CADASTRO DE USUARIOS'.
                 10 LINE 02 COLUMN 01 PIC X(25) ERASE EOL.
 
+       01 TELA-MENU.
+            05 OP-MENU FOREGROUND-COLOR 2.
+               10 LINE 05 COLUMN 10 VALUE '<N> NOVO CADASTRO'.
+               10 LINE 06 COLUMN 10 VALUE '<C> CONSULTAR USUARIO'.
+               10 LINE 07 COLUMN 10 VALUE '<A> ALTERAR USUARIO'.
+               10 LINE 08 COLUMN 10 VALUE '<D> EXCLUIR USUARIO'.
+               10 LINE 09 COLUMN 10 VALUE '<L> LISTAR USUARIOS'.
+               10 LINE 10 COLUMN 10 VALUE '<F> FINALIZAR'.
+               10 LINE 11 COLUMN 10 VALUE 'OPCAO..: '.
+               10 COLUMN PLUS 2 PIC X(01) USING WS-OPCAO-MENU.
+
+       01 TELA-CHAVE.
+            05 CHAVE-CONSULTA FOREGROUND-COLOR 2.
+               10 LINE 10 COLUMN 10 VALUE 'CODIGO.: '.
+               10 COLUMN PLUS 2 PIC 9(06) USING WS-CD-USER.
+
        01 TELA-REGISTRO.
             05 CHAVE FOREGROUND-COLOR 2.
                10 LINE 10 COLUMN 10 VALUE 'CODIGO.: '.
-               10 COLUMN PLUS 2 PIC 9(06) USING WS-CD-USER.
+               10 COLUMN PLUS 2 PIC 9(06) FROM WS-CD-USER.
       *             BLANK WHEN ZEROS.
             05 SS-DADOS.
                10 LINE 12 COLUMN 10 VALUE 'NOME...: '.
                10 COLUMN PLUS 2 PIC X(100) USING WS-NM.
                10 LINE 14 COLUMN 10 VALUE 'EMAIL..: '.
                10 COLUMN PLUS 2 PIC X(100) USING WS-EMAIL.
-               10 LINE 16 COLUMN 10 VALUE 'FONE...: '.
-               10 COLUMN PLUS 2 PIC X(12) USING WS-PHONE.
+               10 LINE 16 COLUMN 10 VALUE 'FONE...: +'.
+               10 COLUMN PLUS 1 PIC 9(02) USING WS-PHONE-PAIS.
+               10 COLUMN PLUS 1 VALUE ' ('.
+               10 COLUMN PLUS 1 PIC 9(02) USING WS-PHONE-DDD.
+               10 COLUMN PLUS 1 VALUE ') '.
+               10 COLUMN PLUS 1 PIC 9(04) USING WS-PHONE-PREFIXO.
+               10 COLUMN PLUS 1 VALUE '-'.
+               10 COLUMN PLUS 1 PIC 9(04) USING WS-PHONE-SUFIXO.
                10 LINE 18 COLUMN 10 VALUE 'SENHA..: '.
                10 COLUMN PLUS 2 PIC X(8) USING WS-PASSWORD.
                10 LINE 20 COLUMN 15 VALUE 'OPCAO......: ' .
                10 LINE 20 COLUMN 28 USING WS-OPCAO.
 
+       01 TELA-REGISTRO-CONSULTA.
+            05 CHAVE-CONS FOREGROUND-COLOR 2.
+               10 LINE 10 COLUMN 10 VALUE 'CODIGO.: '.
+               10 COLUMN PLUS 2 PIC 9(06) FROM WS-CD-USER.
+            05 SS-DADOS-CONS.
+               10 LINE 12 COLUMN 10 VALUE 'NOME...: '.
+               10 COLUMN PLUS 2 PIC X(100) FROM WS-NM.
+               10 LINE 13 COLUMN 10 VALUE 'RESUMO.: '.
+               10 COLUMN PLUS 2 PIC X(42) FROM WS-NOME-CURTO.
+               10 LINE 14 COLUMN 10 VALUE 'EMAIL..: '.
+               10 COLUMN PLUS 2 PIC X(100) FROM WS-EMAIL.
+               10 LINE 16 COLUMN 10 VALUE 'FONE...: +'.
+               10 COLUMN PLUS 1 PIC 9(02) FROM WS-PHONE-PAIS.
+               10 COLUMN PLUS 1 VALUE ' ('.
+               10 COLUMN PLUS 1 PIC 9(02) FROM WS-PHONE-DDD.
+               10 COLUMN PLUS 1 VALUE ') '.
+               10 COLUMN PLUS 1 PIC 9(04) FROM WS-PHONE-PREFIXO.
+               10 COLUMN PLUS 1 VALUE '-'.
+               10 COLUMN PLUS 1 PIC 9(04) FROM WS-PHONE-SUFIXO.
+
+       01 TELA-SENHA-CONFIRMA.
+            05 CS-SENHA FOREGROUND-COLOR 2.
+               10 LINE 20 COLUMN 10
+                  VALUE 'CONFIRME A SENHA DO CADASTRO..: '.
+               10 COLUMN PLUS 2 PIC X(8) USING WS-SENHA-CONFIRMA.
+
+       01 TELA-CONFIRMA-DELETE.
+            05 CF-DELETE FOREGROUND-COLOR 2.
+               10 LINE 22 COLUMN 10
+                  VALUE 'CONFIRMA EXCLUSAO DESTE REGISTRO (S/N)..: '.
+               10 COLUMN PLUS 2 PIC X(01) USING WS-CONFIRMA.
+
+       01 TELA-CONFIRMA-CADASTRO.
+            05 CF-CADASTRO FOREGROUND-COLOR 2.
+               10 LINE 22 COLUMN 10
+                  VALUE 'CONFIRMA GRAVACAO DESTE CADASTRO (S/N)..: '.
+               10 COLUMN PLUS 2 PIC X(01) USING WS-CONFIRMA.
+
        01 MOSTRA-ERRO.
              02 MSG-ERRO.
                10 LINE 22 COLUMN 01 ERASE EOL
@@ -127,19 +316,495 @@
 
 
        0001-PRINCIPAL SECTION.
-           PERFORM 1000-INICIAR THRU 1100-MONTATELA.
-           PERFORM P200-CADASTRAR UNTIL WS-OPCAO = 'F'.
+           PERFORM 1000-INICIAR.
+           PERFORM 2000-MENU UNTIL WS-OPCAO-MENU = 'F'.
            PERFORM P200-FIM.
-           STOP RUN.
+           GOBACK.
 
        1000-INICIAR.
+            ACCEPT WS-CADUSER-PATH FROM ENVIRONMENT "CADUSER_PATH"
+            IF WS-CADUSER-PATH = SPACES THEN
+                MOVE "C:\COBOL\DESAFIO" TO WS-CADUSER-PATH
+            END-IF.
+
             OPEN I-O CADUSER
-              IF WS-FS-CADUSER = 35 THEN
-                  OPEN OUTPUT CADUSER
-                  CLOSE CADUSER
-                  OPEN I-O CADUSER
+            EVALUATE TRUE
+                WHEN FS-CADUSER-OK
+                    CONTINUE
+                WHEN FS-CADUSER-NAO-ENCONTRADO
+                    OPEN OUTPUT CADUSER
+                    CLOSE CADUSER
+                    OPEN I-O CADUSER
+                WHEN OTHER
+                    DISPLAY 'ERRO DE E/S AO ABRIR CADUSER - STATUS '
+                        WS-FS-CADUSER
+                    GOBACK
+            END-EVALUATE.
+
+            OPEN I-O CADCTRL
+              IF WS-FS-CADCTRL = 35 THEN
+                  OPEN OUTPUT CADCTRL
+                  CLOSE CADCTRL
+                  OPEN I-O CADCTRL
+               END-IF.
+
+            READ CADCTRL
+               INVALID KEY
+                   MOVE 1 TO CT-CHAVE
+                   MOVE 0 TO CT-ULT-SEQUENCIA
+                   MOVE 0 TO CT-ULT-GRAVADO
+                   WRITE REG-CTRL
+            END-READ.
+
+            OPEN EXTEND CADAUD
+              IF WS-FS-CADAUD = 35 THEN
+                  OPEN OUTPUT CADAUD
+                  CLOSE CADAUD
+                  OPEN EXTEND CADAUD
+               END-IF.
+
+            OPEN EXTEND CADREJ
+              IF WS-FS-CADREJ = 35 THEN
+                  OPEN OUTPUT CADREJ
+                  CLOSE CADREJ
+                  OPEN EXTEND CADREJ
+               END-IF.
+
+           PERFORM 1040-CARREGA-DOMINIOS.
+
+       1040-CARREGA-DOMINIOS.
+           OPEN INPUT CADDOM
+              IF WS-FS-CADDOM = 35 THEN
+                  OPEN OUTPUT CADDOM
+                  MOVE 'BRADESCO.COM' TO DM-DOMINIO
+                  WRITE REG-DOMINIO
+                  MOVE 'CAPGEMINI.COM' TO DM-DOMINIO
+                  WRITE REG-DOMINIO
+                  CLOSE CADDOM
+                  OPEN INPUT CADDOM
                END-IF.
 
+           MOVE 'N' TO WS-EOF-DOM.
+           MOVE 0 TO WS-QTD-DOMINIOS.
+           PERFORM 1041-LE-DOMINIO UNTIL FIM-DOM.
+           CLOSE CADDOM.
+
+       1041-LE-DOMINIO.
+           READ CADDOM NEXT RECORD
+               AT END
+                   MOVE 'S' TO WS-EOF-DOM
+               NOT AT END
+                   ADD 1 TO WS-QTD-DOMINIOS
+                   MOVE DM-DOMINIO TO WS-DOMINIO (WS-QTD-DOMINIOS)
+           END-READ.
+
+       1100-FORMATA-NOME-CURTO.
+           MOVE FD-NM-ULTIMO   TO WS-NC-ULTIMO.
+           MOVE FD-NM-PRIMEIRO TO WS-NC-PRIMEIRO.
+
+       1101-OFUSCA-SENHA.
+           MOVE SPACES TO WS-SENHA-OFUSCADA.
+           PERFORM 1102-OFUSCA-CARACTER
+               VARYING WS-IX-OFUSCA FROM 1 BY 1
+               UNTIL WS-IX-OFUSCA > LENGTH OF WS-SENHA-ENTRADA.
+
+       1102-OFUSCA-CARACTER.
+           IF WS-SENHA-ENTRADA (WS-IX-OFUSCA:1) EQUAL SPACE
+               MOVE SPACE TO WS-SENHA-OFUSCADA (WS-IX-OFUSCA:1)
+           ELSE
+               COMPUTE WS-COD-CARACTER =
+                   FUNCTION MOD (FUNCTION ORD
+                       (WS-SENHA-ENTRADA (WS-IX-OFUSCA:1))
+                       - 1 + WS-DESLOC-SENHA, 256) + 1
+               MOVE FUNCTION CHAR (WS-COD-CARACTER)
+                 TO WS-SENHA-OFUSCADA (WS-IX-OFUSCA:1)
+           END-IF.
+
+       1105-EXIBE-ERRO.
+           CALL 'FORMERRO' USING WRK-MSGERRO WRK-ERRO-L1 WRK-ERRO-L2
+               WRK-ERRO-L3.
+           MOVE WRK-ERRO-L2 TO WRK-MSGERRO.
+           ACCEPT MOSTRA-ERRO.
+
+       1099-VALIDA-SENHA-ACESSO.
+           MOVE 'N' TO WS-ACESSO-LIBERADO.
+           IF CONTA-BLOQUEADA
+               MOVE 'CONTA BLOQUEADA POR EXCESSO DE TENTATIVAS'
+                 TO WRK-MSGERRO
+               PERFORM 1105-EXIBE-ERRO
+           ELSE
+               DISPLAY TELA-SENHA-CONFIRMA
+               ACCEPT TELA-SENHA-CONFIRMA
+               MOVE WS-SENHA-CONFIRMA TO WS-SENHA-ENTRADA
+               PERFORM 1101-OFUSCA-SENHA
+               IF WS-SENHA-OFUSCADA EQUAL FD-PASSWORD
+                   MOVE 0 TO FD-TENTATIVAS
+                   REWRITE REG-USER
+                   MOVE 'S' TO WS-ACESSO-LIBERADO
+               ELSE
+                   ADD 1 TO FD-TENTATIVAS
+                   IF FD-TENTATIVAS >= WS-LIMITE-TENTATIVAS
+                       MOVE 'S' TO FD-BLOQUEADO
+                       REWRITE REG-USER
+                       MOVE 'SENHA INCORRETA - CONTA BLOQUEADA'
+                         TO WRK-MSGERRO
+                       PERFORM 1105-EXIBE-ERRO
+                   ELSE
+                       REWRITE REG-USER
+                       MOVE 'SENHA INCORRETA' TO WRK-MSGERRO
+                       PERFORM 1105-EXIBE-ERRO
+                   END-IF
+               END-IF
+           END-IF.
+
+       1097-DATA-SENHA.
+           ACCEPT FD-DT-SENHA FROM DATE YYYYMMDD.
+
+       1098-VERIFICA-VALIDADE-SENHA.
+           IF FD-DT-SENHA NOT = ZEROS
+               ACCEPT WS-DT-ATUAL FROM DATE YYYYMMDD
+               COMPUTE WS-DIAS-SENHA =
+                   FUNCTION INTEGER-OF-DATE (WS-DT-ATUAL)
+                   - FUNCTION INTEGER-OF-DATE (FD-DT-SENHA)
+               IF WS-DIAS-SENHA > WS-LIMITE-SENHA
+                   MOVE 'SENHA EXPIRADA HA MAIS DE 90 DIAS'
+                     TO WRK-MSGERRO
+                   PERFORM 1105-EXIBE-ERRO
+               END-IF
+           END-IF.
+
+       1096-DIVIDE-NOME.
+           MOVE 1 TO WS-PONTEIRO.
+           INITIALIZE WS-TOT-CAMPOS.
+           INITIALIZE WS-NOMECOMPLETO.
+           UNSTRING WS-NM
+               DELIMITED BY SPACE
+               INTO WS-PRIM-NOME
+                    WS-SEGU-NOME
+                    WS-TERC-NOME
+               WITH POINTER WS-PONTEIRO
+               TALLYING IN WS-TOT-CAMPOS
+           END-UNSTRING.
+
+           MOVE WS-PRIM-NOME TO FD-NM-PRIMEIRO.
+           MOVE WS-SEGU-NOME TO FD-NM-MEIO.
+           MOVE WS-TERC-NOME TO FD-NM-ULTIMO.
+
+       1095-REGISTRA-AUDITORIA.
+           ACCEPT AU-DATA FROM DATE YYYYMMDD.
+           ACCEPT AU-HORA FROM TIME.
+           MOVE WS-CD-USER    TO AU-CD-USER.
+           MOVE WS-AUD-ACAO   TO AU-ACAO.
+           MOVE WS-NM         TO AU-NM.
+           MOVE WS-EMAIL      TO AU-EMAIL.
+           WRITE REG-AUDITORIA.
+
+       1106-REGISTRA-REJEICAO.
+           ACCEPT RJ-DATA FROM DATE YYYYMMDD.
+           ACCEPT RJ-HORA FROM TIME.
+           MOVE WS-CD-USER    TO RJ-CD-USER.
+           MOVE WS-NM         TO RJ-NM.
+           MOVE WS-EMAIL      TO RJ-EMAIL.
+           MOVE WS-PHONE      TO RJ-PHONE.
+           MOVE WRK-MSGERRO   TO RJ-MOTIVO.
+           WRITE REG-REJEICAO.
+
+       1090-VERIFICA-EMAIL-DUP.
+           MOVE 'N' TO WS-EMAIL-DUPLICADO.
+           MOVE 'N' TO WS-EOF-SCAN.
+           MOVE 0 TO FD-CD-USER.
+           START CADUSER KEY IS NOT LESS FD-CD-USER
+               INVALID KEY
+                   MOVE 'S' TO WS-EOF-SCAN
+           END-START.
+           PERFORM 1091-SCAN-EMAIL
+               UNTIL FIM-SCAN OR WS-EMAIL-DUPLICADO = 'S'.
+
+       1091-SCAN-EMAIL.
+           READ CADUSER NEXT RECORD
+               AT END
+                   MOVE 'S' TO WS-EOF-SCAN
+               NOT AT END
+                   IF FD-EMAIL EQUAL WS-EMAIL
+                       MOVE 'S' TO WS-EMAIL-DUPLICADO
+                   END-IF
+           END-READ.
+
+       1092-VERIFICA-PHONE-DUP.
+           MOVE 'N' TO WS-PHONE-DUPLICADO.
+           MOVE 'N' TO WS-EOF-SCAN.
+           MOVE 0 TO FD-CD-USER.
+           START CADUSER KEY IS NOT LESS FD-CD-USER
+               INVALID KEY
+                   MOVE 'S' TO WS-EOF-SCAN
+           END-START.
+           PERFORM 1093-SCAN-PHONE
+               UNTIL FIM-SCAN OR WS-PHONE-DUPLICADO = 'S'.
+
+       1093-SCAN-PHONE.
+           READ CADUSER NEXT RECORD
+               AT END
+                   MOVE 'S' TO WS-EOF-SCAN
+               NOT AT END
+                   IF FD-PHONE EQUAL WS-PHONE
+                       MOVE 'S' TO WS-PHONE-DUPLICADO
+                   END-IF
+           END-READ.
+
+       1080-CLASSIFICA-SENHA.
+           MOVE 0 TO WS-TOTAL-LETRAS-SENHA.
+           PERFORM 1081-CLASSIFICA-CARACTER
+               VARYING WS-IX-SENHA FROM 1 BY 1
+               UNTIL WS-IX-SENHA > LENGTH OF WS-PASSWORD.
+
+           COMPUTE WS-TOTAL-VOGAIS-SENHA =
+               WS-CONTADOR-A + WS-CONTADOR-E + WS-CONTADOR-I
+                              + WS-CONTADOR-O + WS-CONTADOR-U.
+
+       1081-CLASSIFICA-CARACTER.
+           MOVE WS-PASSWORD (WS-IX-SENHA:1) TO WS-CHAR-SENHA.
+           IF WS-CHAR-SENHA IS ALPHABETIC
+               ADD 1 TO WS-TOTAL-LETRAS-SENHA
+           END-IF.
+
+       1070-VALIDA-DOMINIO.
+           MOVE 'N' TO WS-DOM-ENCONTRADO.
+           PERFORM 1071-COMPARA-DOMINIO
+               VARYING WS-IX-DOM FROM 1 BY 1
+               UNTIL WS-IX-DOM > WS-QTD-DOMINIOS
+                  OR WS-DOM-ENCONTRADO = 'S'.
+
+       1071-COMPARA-DOMINIO.
+           IF FUNCTION TRIM (WS-SUF-EMAIL)
+                      EQUAL FUNCTION TRIM (WS-DOMINIO (WS-IX-DOM))
+               MOVE 'S' TO WS-DOM-ENCONTRADO
+           END-IF.
+
+       1050-PROXIMO-CODIGO.
+           MOVE 1 TO CT-CHAVE
+           READ CADCTRL.
+           ADD 1 TO CT-ULT-SEQUENCIA.
+           MOVE CT-ULT-SEQUENCIA TO WS-CD-USER.
+           REWRITE REG-CTRL.
+
+       1055-EXIBE-CHECKPOINT.
+           MOVE 1 TO CT-CHAVE.
+           READ CADCTRL.
+           IF CT-ULT-GRAVADO > 0
+               STRING 'ULTIMO CADASTRO CONFIRMADO: ' CT-ULT-GRAVADO
+                   DELIMITED BY SIZE INTO WRK-MSGERRO
+               PERFORM 1105-EXIBE-ERRO
+           END-IF.
+
+       1104-ATUALIZA-CHECKPOINT.
+           MOVE WS-CD-USER TO CT-ULT-GRAVADO.
+           REWRITE REG-CTRL.
+
+       2000-MENU.
+           DISPLAY TELA.
+           DISPLAY TELA-MENU.
+           ACCEPT TELA-MENU.
+
+           EVALUATE WS-OPCAO-MENU
+               WHEN 'N'
+                   PERFORM 1055-EXIBE-CHECKPOINT
+                   PERFORM 1050-PROXIMO-CODIGO
+                   PERFORM 1100-MONTATELA
+                   MOVE '1' TO WS-OPCAO
+                   PERFORM P200-CADASTRAR UNTIL WS-OPCAO = 'F'
+               WHEN 'C'
+                   PERFORM 2100-CONSULTAR
+               WHEN 'A'
+                   PERFORM 2200-ALTERAR
+               WHEN 'D'
+                   PERFORM 2300-DELETAR
+               WHEN 'L'
+                   PERFORM 2400-LISTAR
+               WHEN 'F'
+                   CONTINUE
+               WHEN OTHER
+                   MOVE 'OPCAO INVALIDA' TO WRK-MSGERRO
+                   PERFORM 1105-EXIBE-ERRO
+           END-EVALUATE.
+
+       2100-CONSULTAR.
+           DISPLAY TELA.
+           DISPLAY TELA-CHAVE.
+           ACCEPT TELA-CHAVE.
+           MOVE WS-CD-USER TO FD-CD-USER.
+
+           READ CADUSER
+               INVALID KEY
+                   MOVE 'REGISTRO NAO ENCONTRADO' TO WRK-MSGERRO
+                   PERFORM 1105-EXIBE-ERRO
+               NOT INVALID KEY
+                   MOVE FD-NM      TO WS-NM
+                   MOVE FD-EMAIL   TO WS-EMAIL
+                   MOVE FD-PHONE   TO WS-PHONE
+                   PERFORM 1100-FORMATA-NOME-CURTO
+                   DISPLAY TELA
+                   DISPLAY TELA-REGISTRO-CONSULTA
+                   PERFORM 1098-VERIFICA-VALIDADE-SENHA
+                   MOVE 'CONSULTA - TECLE ENTER PARA VOLTAR'
+                     TO WRK-MSGERRO
+                   PERFORM 1105-EXIBE-ERRO
+           END-READ.
+
+       2200-ALTERAR.
+           DISPLAY TELA.
+           DISPLAY TELA-CHAVE.
+           ACCEPT TELA-CHAVE.
+           MOVE WS-CD-USER TO FD-CD-USER.
+
+           READ CADUSER
+               INVALID KEY
+                   MOVE 'REGISTRO NAO ENCONTRADO' TO WRK-MSGERRO
+                   PERFORM 1105-EXIBE-ERRO
+               NOT INVALID KEY
+                   PERFORM 1099-VALIDA-SENHA-ACESSO
+                   IF WS-ACESSO-LIBERADO EQUAL 'S'
+                       MOVE FD-NM       TO WS-NM
+                       MOVE FD-EMAIL    TO WS-EMAIL
+                       MOVE FD-PHONE    TO WS-PHONE
+                       MOVE SPACES      TO WS-PASSWORD
+                       PERFORM 1098-VERIFICA-VALIDADE-SENHA
+                       MOVE 'DEIXE A SENHA EM BRANCO PARA MANTE-LA'
+                         TO WRK-MSGERRO
+                       PERFORM 1105-EXIBE-ERRO
+                       DISPLAY TELA
+                       ACCEPT TELA-REGISTRO
+                       MOVE WS-NM       TO FD-NM
+                       MOVE WS-EMAIL    TO FD-EMAIL
+                       MOVE WS-PHONE    TO FD-PHONE
+                       PERFORM 1096-DIVIDE-NOME
+                       IF WS-PASSWORD NOT EQUAL SPACES
+                           MOVE WS-PASSWORD TO WS-SENHA-ENTRADA
+                           PERFORM 1101-OFUSCA-SENHA
+                           MOVE WS-SENHA-OFUSCADA TO FD-PASSWORD
+                           PERFORM 1097-DATA-SENHA
+                       END-IF
+                       REWRITE REG-USER
+                           INVALID KEY
+                               MOVE 'ERRO AO ALTERAR REGISTRO'
+                                 TO WRK-MSGERRO
+                               PERFORM 1105-EXIBE-ERRO
+                           NOT INVALID KEY
+                               MOVE 'A' TO WS-AUD-ACAO
+                               PERFORM 1095-REGISTRA-AUDITORIA
+                               DISPLAY TELA-SUCESSO
+                       END-REWRITE
+                   END-IF
+           END-READ.
+
+       2300-DELETAR.
+           DISPLAY TELA.
+           DISPLAY TELA-CHAVE.
+           ACCEPT TELA-CHAVE.
+           MOVE WS-CD-USER TO FD-CD-USER.
+
+           READ CADUSER
+               INVALID KEY
+                   MOVE 'REGISTRO NAO ENCONTRADO' TO WRK-MSGERRO
+                   PERFORM 1105-EXIBE-ERRO
+               NOT INVALID KEY
+                   PERFORM 1099-VALIDA-SENHA-ACESSO
+                   IF WS-ACESSO-LIBERADO EQUAL 'S'
+                       MOVE FD-NM      TO WS-NM
+                       MOVE FD-EMAIL   TO WS-EMAIL
+                       MOVE FD-PHONE   TO WS-PHONE
+                       DISPLAY TELA
+                       DISPLAY TELA-REGISTRO-CONSULTA
+                       MOVE 'N' TO WS-CONFIRMA
+                       DISPLAY TELA-CONFIRMA-DELETE
+                       ACCEPT TELA-CONFIRMA-DELETE
+                       IF WS-CONFIRMA EQUAL 'S'
+                           DELETE CADUSER
+                               INVALID KEY
+                                   MOVE 'ERRO AO EXCLUIR REGISTRO'
+                                     TO WRK-MSGERRO
+                                   PERFORM 1105-EXIBE-ERRO
+                               NOT INVALID KEY
+                                   MOVE 'D' TO WS-AUD-ACAO
+                                   PERFORM 1095-REGISTRA-AUDITORIA
+                                   MOVE 'REGISTRO EXCLUIDO COM SUCESSO'
+                                     TO WRK-MSGERRO
+                                   PERFORM 1105-EXIBE-ERRO
+                           END-DELETE
+                       ELSE
+                           MOVE 'EXCLUSAO CANCELADA' TO WRK-MSGERRO
+                           PERFORM 1105-EXIBE-ERRO
+                       END-IF
+                   END-IF
+           END-READ.
+
+       2400-LISTAR.
+           MOVE 1 TO WS-LISTA-PAGINA.
+           MOVE ZEROS TO WS-PAG-INICIO-COD (1).
+           MOVE LOW-VALUES TO FD-CD-USER.
+           START CADUSER KEY IS GREATER THAN OR EQUAL TO FD-CD-USER
+               INVALID KEY
+                   MOVE 'S' TO WS-LISTA-FIM-ARQ
+           END-START.
+           PERFORM 2420-EXIBE-PAGINA.
+           MOVE SPACE TO WS-LISTA-OPCAO.
+           PERFORM 2430-NAVEGA-LISTA UNTIL WS-LISTA-OPCAO = 'F'.
+
+       2420-EXIBE-PAGINA.
+           DISPLAY TELA.
+           DISPLAY '===== LISTA DE USUARIOS - PAGINA ' WS-LISTA-PAGINA
+               ' ====='.
+           MOVE 'N' TO WS-LISTA-FIM-ARQ.
+           PERFORM 2421-EXIBE-LINHA
+               VARYING WS-LISTA-CONT FROM 1 BY 1
+               UNTIL WS-LISTA-CONT > WS-LISTA-QTD-PAG OR FIM-LISTA-ARQ.
+
+       2421-EXIBE-LINHA.
+           READ CADUSER NEXT RECORD
+               AT END
+                   MOVE 'S' TO WS-LISTA-FIM-ARQ
+               NOT AT END
+                   IF WS-LISTA-CONT = 1
+                       MOVE FD-CD-USER
+                         TO WS-PAG-INICIO-COD (WS-LISTA-PAGINA)
+                   END-IF
+                   DISPLAY FD-CD-USER ' ' FD-NM ' ' FD-EMAIL
+           END-READ.
+
+       2430-NAVEGA-LISTA.
+           DISPLAY '<P> PROXIMA  <A> ANTERIOR  <F> VOLTAR AO MENU: '.
+           ACCEPT WS-LISTA-OPCAO.
+
+           EVALUATE WS-LISTA-OPCAO
+               WHEN 'P'
+                   IF NOT FIM-LISTA-ARQ
+                       ADD 1 TO WS-LISTA-PAGINA
+                       PERFORM 2420-EXIBE-PAGINA
+                   ELSE
+                       MOVE 'NAO HA MAIS REGISTROS' TO WRK-MSGERRO
+                       PERFORM 1105-EXIBE-ERRO
+                   END-IF
+               WHEN 'A'
+                   IF WS-LISTA-PAGINA > 1
+                       SUBTRACT 1 FROM WS-LISTA-PAGINA
+                       MOVE WS-PAG-INICIO-COD (WS-LISTA-PAGINA)
+                         TO FD-CD-USER
+                       START CADUSER
+                           KEY IS GREATER THAN OR EQUAL TO FD-CD-USER
+                           INVALID KEY
+                               CONTINUE
+                       END-START
+                       PERFORM 2420-EXIBE-PAGINA
+                   ELSE
+                       MOVE 'JA ESTA NA PRIMEIRA PAGINA' TO WRK-MSGERRO
+                       PERFORM 1105-EXIBE-ERRO
+                   END-IF
+               WHEN 'F'
+                   CONTINUE
+               WHEN OTHER
+                   MOVE 'OPCAO INVALIDA' TO WRK-MSGERRO
+                   PERFORM 1105-EXIBE-ERRO
+           END-EVALUATE.
+
        1100-MONTATELA.
             DISPLAY TELA.
             ACCEPT TELA-REGISTRO.
@@ -160,15 +825,10 @@
                OPEN OUTPUT CADUSER
            END-IF.
 
+           MOVE WS-FS-CADUSER TO WS-FS-CADUSER-SALVO.
+
       ******** verificação do nome ************************
-           UNSTRING WS-NM
-               DELIMITED BY SPACE
-               INTO WS-PRIM-NOME
-                    WS-SEGU-NOME
-                    WS-TERC-NOME
-               WITH POINTER WS-PONTEIRO
-               TALLYING IN WS-TOT-CAMPOS
-           END-UNSTRING.
+           PERFORM 1096-DIVIDE-NOME.
 
       **************** nome ********************************************
            INSPECT WS-NM TALLYING WS-TAMANHONOME FOR ALL " ".
@@ -193,8 +853,7 @@
                     WS-SUF-EMAIL
            END-UNSTRING.
 
-           INSPECT WS-EMAIL TALLYING FL-EMAIL1 FOR ALL "CAPGEMINI.COM".
-           INSPECT WS-EMAIL TALLYING FL-EMAIL2 FOR ALL "BRADESCO.COM".
+           PERFORM 1070-VALIDA-DOMINIO.
 
            INSPECT WS-EMAIL
              TALLYING WS-TOTARROUBA
@@ -204,22 +863,35 @@
              TALLYING TAM-PREF-EMAIL
              FOR CHARACTERS BEFORE "@"
 
+           PERFORM 1090-VERIFICA-EMAIL-DUP.
       **************** email ********************************************
 
+      **************** telefone *******************************************
+           PERFORM 1092-VERIFICA-PHONE-DUP.
+      **************** telefone *******************************************
+
       **************** SENHA ********************************************
            INSPECT WS-PASSWORD
              TALLYING TAM-STRINGSENHA
-             FOR CHARACTERS BEFORE SPACE
-
-           INSPECT variável
-             TALLYING contadorA FOR ALL “A”
-             contadorE FOR ALL “E”
-             contadorI FOR ALL “I”
-             contadorO FOR ALL “O”
-             contadorU FOR ALL “U”
-      **************** SENHA ********************************************
+             FOR CHARACTERS BEFORE SPACE.
+
+           INSPECT WS-PASSWORD
+             TALLYING WS-CONTADOR-A FOR ALL "A" "a"
+                      WS-CONTADOR-E FOR ALL "E" "e"
+                      WS-CONTADOR-I FOR ALL "I" "i"
+                      WS-CONTADOR-O FOR ALL "O" "o"
+                      WS-CONTADOR-U FOR ALL "U" "u".
+
+           PERFORM 1080-CLASSIFICA-SENHA.
 
+           MOVE TAM-STRINGSENHA TO WS-SENHA-TAMANHO.
+           CALL 'CDVALSEN' USING WS-PASSWORD WS-SENHA-TAMANHO
+               WS-SENHA-TOT-MAIUSC WS-SENHA-TOT-MINUSC
+               WS-SENHA-TOT-NUMERO WS-SENHA-TOT-ESPECIAL
+               WS-SENHA-COMPLEXA-OK.
+      **************** SENHA ********************************************
 
+           MOVE WS-FS-CADUSER-SALVO TO WS-FS-CADUSER.
 
 
              IF FS-CADUSER-OK THEN
@@ -227,59 +899,127 @@
                MOVE WS-NM                TO FD-NM
                MOVE WS-EMAIL             TO FD-EMAIL
                MOVE WS-PHONE             TO FD-PHONE
-               MOVE WS-PASSWORD          TO FD-PASSWORD
+               MOVE WS-PASSWORD          TO WS-SENHA-ENTRADA
+               PERFORM 1101-OFUSCA-SENHA
+               MOVE WS-SENHA-OFUSCADA    TO FD-PASSWORD
+               MOVE 0                    TO FD-TENTATIVAS
+               MOVE 'N'                  TO FD-BLOQUEADO
+               PERFORM 1097-DATA-SENHA
 
 
            IF TAM-STRINGNOME <= 1 THEN
                MOVE 'USUARIO DEVE TER SOBRENOME' TO WRK-MSGERRO
-               ACCEPT MOSTRA-ERRO
+               PERFORM 1105-EXIBE-ERRO
+               PERFORM 1106-REGISTRA-REJEICAO
            ELSE
            IF TAM-STRINGEMAIL <=10 THEN
                MOVE 'EMAIL MINIMO 10 CHARACTERS' TO WRK-MSGERRO
-               ACCEPT MOSTRA-ERRO
+               PERFORM 1105-EXIBE-ERRO
+               PERFORM 1106-REGISTRA-REJEICAO
            ELSE
            IF WS-TOTARROUBA IS NOT = 1 THEN
                MOVE 'E-MAIL INVALIDO-FALTA O @'
                  TO WRK-MSGERRO
-               ACCEPT MOSTRA-ERRO
+               PERFORM 1105-EXIBE-ERRO
+               PERFORM 1106-REGISTRA-REJEICAO
            ELSE
            IF TAM-PREF-EMAIL < 1 THEN
               MOVE
            'DEVE HAVER PELO MENOS 1 CARACTER ANTES DO ARROBA'
                  TO WRK-MSGERRO
-               ACCEPT MOSTRA-ERRO
+               PERFORM 1105-EXIBE-ERRO
+               PERFORM 1106-REGISTRA-REJEICAO
+           ELSE
+           IF WS-DOM-ENCONTRADO IS NOT = 'S' THEN
+               MOVE 'DOMINIO DE EMAIL NAO AUTORIZADO'
+                 TO WRK-MSGERRO
+               PERFORM 1105-EXIBE-ERRO
+               PERFORM 1106-REGISTRA-REJEICAO
+           ELSE
+           IF WS-EMAIL-DUPLICADO EQUAL 'S' THEN
+               MOVE 'EMAIL JA CADASTRADO PARA OUTRO USUARIO'
+                 TO WRK-MSGERRO
+               PERFORM 1105-EXIBE-ERRO
+               PERFORM 1106-REGISTRA-REJEICAO
            ELSE
-           IF FL-EMAIL1 IS NOT = 1 AND FL-EMAIL2 IS NOT = 1 THEN
-               MOVE 'APENAS BRADESCO.COM E CAPGEMINI.COM'
+           IF WS-PHONE-DUPLICADO EQUAL 'S' THEN
+               MOVE 'TELEFONE JA CADASTRADO PARA OUTRO USUARIO'
                  TO WRK-MSGERRO
-               ACCEPT MOSTRA-ERRO
+               PERFORM 1105-EXIBE-ERRO
+               PERFORM 1106-REGISTRA-REJEICAO
            ELSE
            IF TAM-STRINGSENHA < 8 THEN
               MOVE 'SENHA MINIMO 8 CHARACTERS' TO WRK-MSGERRO
-               ACCEPT MOSTRA-ERRO
+               PERFORM 1105-EXIBE-ERRO
+               PERFORM 1106-REGISTRA-REJEICAO
+           ELSE
+           IF WS-TOTAL-LETRAS-SENHA > 0 AND
+              (WS-TOTAL-VOGAIS-SENHA = WS-TOTAL-LETRAS-SENHA OR
+               WS-TOTAL-VOGAIS-SENHA = 0) THEN
+               MOVE 'SENHA NAO PODE SER SO VOGAIS OU SO CONSOANTES'
+                 TO WRK-MSGERRO
+               PERFORM 1105-EXIBE-ERRO
+               PERFORM 1106-REGISTRA-REJEICAO
+           ELSE
+           IF NOT SENHA-COMPLEXA-OK THEN
+               MOVE 'SENHA DEVE TER UM CARACTER ESPECIAL'
+                 TO WRK-MSGERRO
+               PERFORM 1105-EXIBE-ERRO
+               PERFORM 1106-REGISTRA-REJEICAO
            ELSE
-               WRITE REG-USER
-                 INVALID KEY
-                 MOVE 'JA EXISTE ' TO WRK-MSGERRO
-                   ACCEPT MOSTRA-ERRO
-                 NOT INVALID KEY
-                 DISPLAY TELA-SUCESSO
-              END-WRITE
+               PERFORM 1100-FORMATA-NOME-CURTO
+               DISPLAY TELA
+               DISPLAY TELA-REGISTRO-CONSULTA
+               MOVE 'N' TO WS-CONFIRMA
+               DISPLAY TELA-CONFIRMA-CADASTRO
+               ACCEPT TELA-CONFIRMA-CADASTRO
+               IF WS-CONFIRMA EQUAL 'S'
+                   WRITE REG-USER
+                     INVALID KEY
+                     MOVE 'JA EXISTE ' TO WRK-MSGERRO
+                       PERFORM 1105-EXIBE-ERRO
+                       PERFORM 1106-REGISTRA-REJEICAO
+                     NOT INVALID KEY
+                     MOVE 'N' TO WS-AUD-ACAO
+                     PERFORM 1095-REGISTRA-AUDITORIA
+                     PERFORM 1104-ATUALIZA-CHECKPOINT
+                     DISPLAY TELA-SUCESSO
+                  END-WRITE
+               ELSE
+                   MOVE 'CADASTRO CANCELADO' TO WRK-MSGERRO
+                   PERFORM 1105-EXIBE-ERRO
+               END-IF
            END-IF
-
-           CLOSE CADUSER.
+           END-IF
+           END-IF
+           END-IF
+           END-IF
+           END-IF
+           END-IF
+           END-IF
+           END-IF
+           END-IF
+           ELSE
+               STRING 'ERRO DE E/S NO ARQUIVO DE USUARIOS - STATUS '
+                   WS-FS-CADUSER DELIMITED BY SIZE INTO WRK-MSGERRO
+               PERFORM 1105-EXIBE-ERRO
+           END-IF.
 
            DISPLAY OPCOES-FIM
            ACCEPT WS-OPCAO.
 
                IF WS-OPCAO EQUAL "F" THEN
-                  PERFORM FINALIZAR
+                  CONTINUE
            ELSE
                IF WS-OPCAO EQUAL 1 THEN
-                   PERFORM 1000-INICIAR.
+                   PERFORM 1050-PROXIMO-CODIGO
+                   PERFORM 1100-MONTATELA
+               END-IF
+           END-IF.
 
        P200-FIM.
-
-           FINALIZAR.
            CLOSE CADUSER.
+           CLOSE CADCTRL.
+           CLOSE CADAUD.
+           CLOSE CADREJ.
        END PROGRAM CDCLIE.
