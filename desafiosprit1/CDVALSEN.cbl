@@ -0,0 +1,69 @@
+      ******************************************************************
+      * Author:Charles Nunes
+      * Date:09/08/2026
+      * Purpose:Classifica os caracteres de uma senha (maiusculas,
+      *         minusculas, numeros e caracteres especiais) e sinaliza
+      *         se a senha atende a regra de ter ao menos um caractere
+      *         especial. Chamado por CDCLIE em P200-CADASTRAR.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CDVALSEN.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       77 CDV-IX                         PIC 9(02) VALUE ZEROS.
+       77 CDV-CARACTER                   PIC X(01).
+
+       LINKAGE SECTION.
+       01 CDV-SENHA                      PIC X(08).
+       01 CDV-TAMANHO                    PIC 9(02).
+       01 CDV-TOT-MAIUSC                 PIC 9(02).
+       01 CDV-TOT-MINUSC                 PIC 9(02).
+       01 CDV-TOT-NUMERO                 PIC 9(02).
+       01 CDV-TOT-ESPECIAL               PIC 9(02).
+       01 CDV-SENHA-OK                   PIC X(01).
+        88 CDV-SENHA-VALIDA              VALUE 'S'.
+
+       PROCEDURE DIVISION USING CDV-SENHA CDV-TAMANHO CDV-TOT-MAIUSC
+               CDV-TOT-MINUSC CDV-TOT-NUMERO CDV-TOT-ESPECIAL
+               CDV-SENHA-OK.
+
+       0000-PRINCIPAL.
+           MOVE 0 TO CDV-TOT-MAIUSC.
+           MOVE 0 TO CDV-TOT-MINUSC.
+           MOVE 0 TO CDV-TOT-NUMERO.
+           MOVE 0 TO CDV-TOT-ESPECIAL.
+           MOVE 'N' TO CDV-SENHA-OK.
+
+           IF CDV-TAMANHO > LENGTH OF CDV-SENHA
+               MOVE LENGTH OF CDV-SENHA TO CDV-TAMANHO
+           END-IF.
+
+           PERFORM 1000-CLASSIFICA-CARACTER
+               VARYING CDV-IX FROM 1 BY 1
+               UNTIL CDV-IX > CDV-TAMANHO.
+
+           IF CDV-TOT-ESPECIAL > 0
+               MOVE 'S' TO CDV-SENHA-OK
+           END-IF.
+
+           GOBACK.
+
+       1000-CLASSIFICA-CARACTER.
+           MOVE CDV-SENHA (CDV-IX:1) TO CDV-CARACTER.
+
+           EVALUATE TRUE
+               WHEN CDV-CARACTER IS ALPHABETIC-LOWER
+                   ADD 1 TO CDV-TOT-MINUSC
+               WHEN CDV-CARACTER IS ALPHABETIC-UPPER
+                   ADD 1 TO CDV-TOT-MAIUSC
+               WHEN CDV-CARACTER IS NUMERIC
+                   ADD 1 TO CDV-TOT-NUMERO
+               WHEN CDV-CARACTER EQUAL SPACE
+                   CONTINUE
+               WHEN OTHER
+                   ADD 1 TO CDV-TOT-ESPECIAL
+           END-EVALUATE.
+
+       END PROGRAM CDVALSEN.
