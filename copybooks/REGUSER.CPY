@@ -0,0 +1,25 @@
+      ******************************************************************
+      * Author: Charles Nunes
+      * Date: 09/08/2026
+      * Purpose: Layout unico do cadastro de usuario do CADUSER, usado
+      *          por CDCLIE, CDRELUSR e qualquer outro programa que
+      *          precise ler ou escrever um registro de usuario, para
+      *          que uma mudanca no layout so precise ser feita aqui.
+      ******************************************************************
+       01 REG-USER.
+           03 FD-CD-USER                 PIC 9(6).
+           03 FD-NM                      PIC X(100).
+           03 FD-EMAIL                   PIC X(100).
+           03 FD-PHONE.
+               05 FD-PHONE-PAIS           PIC 9(02).
+               05 FD-PHONE-DDD            PIC 9(02).
+               05 FD-PHONE-PREFIXO        PIC 9(04).
+               05 FD-PHONE-SUFIXO         PIC 9(04).
+           03 FD-PASSWORD                PIC X(8).
+           03 FD-NM-PRIMEIRO             PIC X(20).
+           03 FD-NM-MEIO                 PIC X(20).
+           03 FD-NM-ULTIMO               PIC X(20).
+           03 FD-DT-SENHA                PIC 9(8).
+           03 FD-TENTATIVAS              PIC 9(02).
+           03 FD-BLOQUEADO               PIC X(01).
+            88 CONTA-BLOQUEADA            VALUE 'S'.
