@@ -0,0 +1,42 @@
+      ******************************************************************
+      * Author: Charles Nunes
+      * Date: 09/08/2026
+      * Purpose: Layout de cadastro pessoal usado pela Aula 45
+      ******************************************************************
+       01 WS-PRIMEIRO-NOME                    PIC X(15).
+       01 WS-SEGUNDO-NOME                     PIC X(15).
+
+       01 WS-TELEFONE                         PIC X(12).
+       01 WS-TELEFONE-R REDEFINES WS-TELEFONE.
+           05 WS-PAIS                         PIC X(02).
+           05 WS-DDD                          PIC X(02).
+           05 WS-PREFIXO                      PIC X(04).
+           05 WS-SUFIXO                       PIC X(04).
+
+       01 WS-RUA                              PIC X(30).
+       01 WS-BAIRRO                           PIC X(20).
+       01 WS-CIDADE                           PIC X(20).
+       01 WS-UF                               PIC X(02).
+
+       01 WS-CEP                              PIC X(08).
+       01 WS-CEP-R REDEFINES WS-CEP.
+           05 WS-CEP-1                        PIC X(05).
+           05 WS-CEP-2                        PIC X(03).
+       01 WS-CEP-NUM REDEFINES WS-CEP         PIC 9(08).
+
+       01 WS-NACIONALIDADE                    PIC X(20).
+       01 WS-PROFISSAO                        PIC X(20).
+
+       01 WS-TAB-TELEFONES.
+           05 WS-TEL-ENTRADA OCCURS 3 TIMES.
+               10 WS-TEL-TIPO                 PIC X(01).
+                88 TEL-CELULAR                VALUE 'C'.
+                88 TEL-FIXO                   VALUE 'F'.
+                88 TEL-TRABALHO               VALUE 'T'.
+               10 WS-TEL-NUMERO               PIC X(12).
+               10 WS-TEL-NUMERO-R REDEFINES WS-TEL-NUMERO.
+                   15 WS-TEL-PAIS             PIC X(02).
+                   15 WS-TEL-DDD              PIC X(02).
+                   15 WS-TEL-PREFIXO          PIC X(04).
+                   15 WS-TEL-SUFIXO           PIC X(04).
+       77 WS-QTD-TELEFONES                    PIC 9(01) VALUE ZEROS.
