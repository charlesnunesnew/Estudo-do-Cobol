@@ -0,0 +1,12 @@
+      ******************************************************************
+      * Author: Charles Nunes
+      * Date: 09/08/2026
+      * Purpose: Mascaras de edicao numerica usadas pelos programas de
+      *          relatorio (quantidade e valor monetario), para que
+      *          cada um nao precise inventar sua propria PICTURE.
+      ******************************************************************
+       01 WS-MSK-VARIAVEIS.
+           03 WS-MSK-INT                       PIC ZZZ,ZZ9.99.
+           03 WS-MSK-QTD                       PIC ZZZ,ZZ9.
+           03 WS-MSK-DEC                       PIC ZZZBZZ9B99.
+           03 WS-MSK-VLR                       PIC $$$,$$9.99.
