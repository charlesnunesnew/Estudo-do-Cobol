@@ -0,0 +1,46 @@
+      ******************************************************************
+      * Author: Charles Nunes
+      * Date: 09/08/2026
+      * Purpose: Menu unico que direciona para CDCLIE (cadastro de
+      *          usuarios), DESAFIOM1 (calculadora) ou DESAFIOM2
+      *          (lancamento de notas) sem precisar saber o nome de
+      *          cada executavel.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MENUGERAL.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       77 WS-OPCAO-GERAL                  PIC X(01) VALUE SPACE.
+
+       PROCEDURE DIVISION.
+       0000-PRINCIPAL.
+           PERFORM 1000-MENU UNTIL WS-OPCAO-GERAL EQUAL 'F'.
+           STOP RUN.
+
+       1000-MENU.
+           DISPLAY '============================================='.
+           DISPLAY '   MENU GERAL'.
+           DISPLAY '============================================='.
+           DISPLAY '<U> CADASTRO DE USUARIOS (CDCLIE)'.
+           DISPLAY '<C> CALCULADORA (DESAFIOM1)'.
+           DISPLAY '<N> LANCAMENTO DE NOTAS (DESAFIOM2)'.
+           DISPLAY '<F> FINALIZAR'.
+           DISPLAY 'OPCAO..: '.
+           ACCEPT WS-OPCAO-GERAL.
+
+           EVALUATE WS-OPCAO-GERAL
+               WHEN 'U'
+                   CALL 'CDCLIE' END-CALL
+               WHEN 'C'
+                   CALL 'DESAFIOM1' END-CALL
+               WHEN 'N'
+                   CALL 'DESAFIOM2' END-CALL
+               WHEN 'F'
+                   CONTINUE
+               WHEN OTHER
+                   DISPLAY 'OPCAO INVALIDA'
+           END-EVALUATE.
+
+       END PROGRAM MENUGERAL.
