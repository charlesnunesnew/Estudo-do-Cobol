@@ -0,0 +1,68 @@
+      ******************************************************************
+      * Author: Charles Nunes
+      * Date: 09/08/2026
+      * Purpose: Job unico que encadeia, sem intervencao do operador,
+      *          os programas capazes de rodar em lote - exportacao e
+      *          relatorio do CADUSER, boletim consolidado do
+      *          DESAFIOM2 e o calculo em lote do DESAFIOM1 - para que
+      *          o turno da manha encontre todos os relatorios ja
+      *          produzidos.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CDBATCH.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       77 WS-TERMO-LETIVO                 PIC X(06) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+       0000-PRINCIPAL.
+           DISPLAY '============================================='.
+           DISPLAY '   JOB NOTURNO - PROCESSAMENTO EM LOTE'.
+           DISPLAY '============================================='.
+
+           PERFORM 1000-PREPARA-AMBIENTE.
+           PERFORM 2000-CADUSER-EXPORTA-RELATA.
+           PERFORM 3000-DESAFIOM2-CONSOLIDA.
+           PERFORM 4000-DESAFIOM1-CALCULA.
+
+           DISPLAY '============================================='.
+           DISPLAY '   JOB NOTURNO ENCERRADO'.
+           DISPLAY '============================================='.
+           STOP RUN.
+
+      *================= PREPARA MODO LOTE DOS SUBPROGRAMAS ===========
+       1000-PREPARA-AMBIENTE.
+           ACCEPT WS-TERMO-LETIVO FROM ENVIRONMENT "BOLETIM_TERMO".
+           IF WS-TERMO-LETIVO = SPACES
+               MOVE 'LOTE01' TO WS-TERMO-LETIVO
+           END-IF.
+
+           DISPLAY 'BOLETIM_TERMO' UPON ENVIRONMENT-NAME.
+           DISPLAY WS-TERMO-LETIVO UPON ENVIRONMENT-VALUE.
+
+           DISPLAY 'BOLETIM_MODO' UPON ENVIRONMENT-NAME.
+           DISPLAY 'L' UPON ENVIRONMENT-VALUE.
+
+           DISPLAY 'CALC_MODO' UPON ENVIRONMENT-NAME.
+           DISPLAY 'L' UPON ENVIRONMENT-VALUE.
+
+      *================= CADUSER: EXPORTACAO E RELATORIO ==============
+       2000-CADUSER-EXPORTA-RELATA.
+           DISPLAY '---- CADUSER: EXPORTACAO E RELATORIO ----'.
+           CALL 'CDEXPUSR' END-CALL.
+           CALL 'CDRELUSR' END-CALL.
+
+      *================= DESAFIOM2: BOLETIM EM LOTE E CONSOLIDADO =====
+       3000-DESAFIOM2-CONSOLIDA.
+           DISPLAY '---- DESAFIOM2: BOLETIM EM LOTE E CONSOLIDADO ----'.
+           CALL 'DESAFIOM2' END-CALL.
+           CALL 'DESAFIOM2REL' END-CALL.
+
+      *================= DESAFIOM1: CALCULO EM LOTE ====================
+       4000-DESAFIOM1-CALCULA.
+           DISPLAY '---- DESAFIOM1: CALCULO EM LOTE ----'.
+           CALL 'DESAFIOM1' END-CALL.
+
+       END PROGRAM CDBATCH.
